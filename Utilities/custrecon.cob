@@ -0,0 +1,210 @@
+
+       >>SOURCE FORMAT FREE
+*> Reconciliation report between program_'s indexed customer.txt and
+*> reports_programe's flat customer.dat. The two files are normally
+*> kept in step by custextract.cob, but this walks both side by side
+*> (they're both in ascending CustID order) and flags anything that's
+*> drifted: an ID on one file but not the other, or an ID on both
+*> files with different name/address/status/balance/birthdate data.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custrecon.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT TxtCustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TxtCustID.
+
+       SELECT DatCustomerFile ASSIGN TO "customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ReconReport ASSIGN TO "CustRecon.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD TxtCustomerFile.
+       COPY "custrec.cpy" REPLACING CustomerData BY TxtCustomerData,
+           CustID BY TxtCustID,
+           CustFName BY TxtCustFName,
+           CustLName BY TxtCustLName,
+           CustAddress BY TxtCustAddress,
+           CustPhone BY TxtCustPhone,
+           CustEmail BY TxtCustEmail,
+           CustStatus BY TxtCustStatus,
+           CustActive BY TxtCustActive,
+           CustInactive BY TxtCustInactive,
+           CustBalance BY TxtCustBalance,
+           CustBirthDate BY TxtCustBirthDate,
+           CustLocale BY TxtCustLocale,
+           CustLocaleUS BY TxtCustLocaleUS,
+           CustLocaleIntl BY TxtCustLocaleIntl.
+
+FD DatCustomerFile.
+       COPY "custrec.cpy" REPLACING CustomerData BY DatCustomerData,
+           CustID BY DatCustID,
+           CustFName BY DatCustFName,
+           CustLName BY DatCustLName,
+           CustAddress BY DatCustAddress,
+           CustPhone BY DatCustPhone,
+           CustEmail BY DatCustEmail,
+           CustStatus BY DatCustStatus,
+           CustActive BY DatCustActive,
+           CustInactive BY DatCustInactive,
+           CustBalance BY DatCustBalance,
+           CustBirthDate BY DatCustBirthDate,
+           CustLocale BY DatCustLocale,
+           CustLocaleUS BY DatCustLocaleUS,
+           CustLocaleIntl BY DatCustLocaleIntl.
+
+FD ReconReport.
+       01 ReconLine PIC X(70).
+
+WORKING-STORAGE SECTION.
+01 TxtEOF PIC X VALUE "N".
+01 DatEOF PIC X VALUE "N".
+01 TxtKey PIC 9(6).
+01 DatKey PIC 9(6).
+01 MismatchCount PIC 9(7) VALUE ZERO.
+01 OnlyInTxtLine.
+       02 FILLER PIC X(20) VALUE "Only in customer.txt: ".
+       02 RLCustID PIC 9(6).
+01 OnlyInDatLine.
+       02 FILLER PIC X(20) VALUE "Only in customer.dat: ".
+       02 RLCustID2 PIC 9(6).
+01 DiffLine.
+       02 FILLER PIC X(14) VALUE "Mismatch ID : ".
+       02 RLCustID3 PIC 9(6).
+       02 FILLER PIC X(9) VALUE " field : ".
+       02 RLFieldName PIC X(30).
+01 HighKey PIC 9(6) VALUE 999999.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT TxtCustomerFile.
+       OPEN INPUT DatCustomerFile.
+       OPEN OUTPUT ReconReport.
+
+       MOVE "Customer file reconciliation : customer.txt vs customer.dat"
+           TO ReconLine.
+       WRITE ReconLine.
+
+       PERFORM ReadTxtNext.
+       PERFORM ReadDatNext.
+
+       PERFORM CompareOneKey
+           UNTIL TxtEOF = "Y" AND DatEOF = "Y".
+
+       MOVE SPACES TO ReconLine.
+       WRITE ReconLine.
+       STRING "Mismatches found : " DELIMITED BY SIZE
+              MismatchCount DELIMITED BY SIZE
+              INTO ReconLine
+       END-STRING.
+       WRITE ReconLine.
+
+       CLOSE TxtCustomerFile, DatCustomerFile, ReconReport.
+       DISPLAY "Reconciliation report written to CustRecon.rpt".
+       IF MismatchCount > 0
+           MOVE RC-WARNING TO RETURN-CODE
+       ELSE
+           MOVE RC-SUCCESS TO RETURN-CODE
+       END-IF.
+       GOBACK.
+
+ReadTxtNext.
+       READ TxtCustomerFile NEXT RECORD
+           AT END MOVE "Y" TO TxtEOF
+       END-READ.
+       IF TxtEOF = "Y"
+           MOVE HighKey TO TxtKey
+       ELSE
+           MOVE TxtCustID TO TxtKey
+       END-IF.
+
+ReadDatNext.
+       READ DatCustomerFile
+           AT END MOVE "Y" TO DatEOF
+       END-READ.
+       IF DatEOF = "Y"
+           MOVE HighKey TO DatKey
+       ELSE
+           MOVE DatCustID TO DatKey
+       END-IF.
+
+CompareOneKey.
+       IF TxtEOF = "Y" AND DatEOF = "Y"
+           CONTINUE
+       ELSE
+           IF TxtKey < DatKey
+               MOVE TxtKey TO RLCustID
+               WRITE ReconLine FROM OnlyInTxtLine
+               ADD 1 TO MismatchCount
+               PERFORM ReadTxtNext
+           ELSE
+               IF DatKey < TxtKey
+                   MOVE DatKey TO RLCustID2
+                   WRITE ReconLine FROM OnlyInDatLine
+                   ADD 1 TO MismatchCount
+                   PERFORM ReadDatNext
+               ELSE
+                   PERFORM CompareMatchedRecord
+                   PERFORM ReadTxtNext
+                   PERFORM ReadDatNext
+               END-IF
+           END-IF
+       END-IF.
+
+CompareMatchedRecord.
+       IF TxtCustFName NOT = DatCustFName
+           MOVE TxtKey TO RLCustID3
+           MOVE "First Name" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustLName NOT = DatCustLName
+           MOVE TxtKey TO RLCustID3
+           MOVE "Last Name" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustAddress NOT = DatCustAddress
+           MOVE TxtKey TO RLCustID3
+           MOVE "Address" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustPhone NOT = DatCustPhone
+           MOVE TxtKey TO RLCustID3
+           MOVE "Phone" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustEmail NOT = DatCustEmail
+           MOVE TxtKey TO RLCustID3
+           MOVE "Email" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustStatus NOT = DatCustStatus
+           MOVE TxtKey TO RLCustID3
+           MOVE "Status" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustBalance NOT = DatCustBalance
+           MOVE TxtKey TO RLCustID3
+           MOVE "Balance" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
+       IF TxtCustBirthDate NOT = DatCustBirthDate
+           MOVE TxtKey TO RLCustID3
+           MOVE "Birth Date" TO RLFieldName
+           WRITE ReconLine FROM DiffLine
+           ADD 1 TO MismatchCount
+       END-IF.
