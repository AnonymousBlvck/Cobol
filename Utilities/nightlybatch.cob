@@ -0,0 +1,54 @@
+
+       >>SOURCE FORMAT FREE
+*> Nightly batch driver: runs the batch import, syncs customer.dat
+*> from customer.txt, then prints the customer report, all in one
+*> run unit. Each step is a standalone program in its own right
+*> (BATCHIMP is also reachable from program_'s menu; custextract and
+*> reports_programe are also run by hand the same way custconv.cob
+*> is), so this driver owns no files of its own - it just calls them
+*> in the order an operator would run them one after another, and
+*> checks RETURN-CODE after each the way a JCL step would check the
+*> one before it: RC-ERROR or worse stops the chain before the next
+*> CALL runs.
+*> reports_programe still prompts for its ID range/CSV/checkpoint
+*> answers same as it does run standalone; feed them the same way
+*> unattended, by redirecting input at the OS level.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. nightlybatch.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 StepOK PIC X VALUE "Y".
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       DISPLAY " ".
+       DISPLAY "Nightly batch starting : import, sync, report.".
+
+       CALL "BATCHIMP".
+       PERFORM CheckStepRC.
+
+       IF StepOK = "Y"
+           CALL "custextract"
+           PERFORM CheckStepRC
+       END-IF.
+
+       IF StepOK = "Y"
+           CALL "reports_programe"
+           PERFORM CheckStepRC
+       END-IF.
+
+       IF StepOK = "Y"
+           DISPLAY "Nightly batch complete."
+       ELSE
+           DISPLAY "Nightly batch stopped early - see the step's return code."
+       END-IF.
+       GOBACK.
+
+CheckStepRC.
+       IF RETURN-CODE >= RC-ERROR
+           MOVE "N" TO StepOK
+       END-IF.
