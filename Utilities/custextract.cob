@@ -0,0 +1,97 @@
+
+       >>SOURCE FORMAT FREE
+*> Regenerates customer.dat from customer.txt so reports_programe's
+*> Customer List reflects whatever is actually on file in program_'s
+*> indexed CustomerFile. Run this before running reports_programe
+*> whenever customer.txt has changed since the last extract.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custextract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT SourceCustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SourceCustID.
+
+       SELECT TargetCustomerFile ASSIGN TO "customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD SourceCustomerFile.
+       COPY "custrec.cpy" REPLACING CustomerData BY SourceCustomerData,
+           CustID BY SourceCustID,
+           CustFName BY SourceCustFName,
+           CustLName BY SourceCustLName,
+           CustAddress BY SourceCustAddress,
+           CustPhone BY SourceCustPhone,
+           CustEmail BY SourceCustEmail,
+           CustStatus BY SourceCustStatus,
+           CustActive BY SourceCustActive,
+           CustInactive BY SourceCustInactive,
+           CustBalance BY SourceCustBalance,
+           CustBirthDate BY SourceCustBirthDate,
+           CustLocale BY SourceCustLocale,
+           CustLocaleUS BY SourceCustLocaleUS,
+           CustLocaleIntl BY SourceCustLocaleIntl.
+
+FD TargetCustomerFile.
+       COPY "custrec.cpy" REPLACING CustomerData BY TargetCustomerData,
+           CustID BY TargetCustID,
+           CustFName BY TargetCustFName,
+           CustLName BY TargetCustLName,
+           CustAddress BY TargetCustAddress,
+           CustPhone BY TargetCustPhone,
+           CustEmail BY TargetCustEmail,
+           CustStatus BY TargetCustStatus,
+           CustActive BY TargetCustActive,
+           CustInactive BY TargetCustInactive,
+           CustBalance BY TargetCustBalance,
+           CustBirthDate BY TargetCustBirthDate,
+           CustLocale BY TargetCustLocale,
+           CustLocaleUS BY TargetCustLocaleUS,
+           CustLocaleIntl BY TargetCustLocaleIntl.
+
+WORKING-STORAGE SECTION.
+01 EOF PIC X VALUE "N".
+01 RecsExtracted PIC 9(7) VALUE ZERO.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT SourceCustomerFile.
+       OPEN OUTPUT TargetCustomerFile.
+
+       READ SourceCustomerFile
+           AT END MOVE "Y" TO EOF
+       END-READ.
+
+       PERFORM ExtractOne UNTIL EOF = "Y".
+
+       CLOSE SourceCustomerFile, TargetCustomerFile.
+       DISPLAY "Customers extracted to customer.dat : " RecsExtracted.
+       MOVE RC-SUCCESS TO RETURN-CODE.
+       GOBACK.
+
+ExtractOne.
+       MOVE SourceCustID TO TargetCustID.
+       MOVE SourceCustFName TO TargetCustFName.
+       MOVE SourceCustLName TO TargetCustLName.
+       MOVE SourceCustAddress TO TargetCustAddress.
+       MOVE SourceCustPhone TO TargetCustPhone.
+       MOVE SourceCustEmail TO TargetCustEmail.
+       MOVE SourceCustStatus TO TargetCustStatus.
+       MOVE SourceCustBalance TO TargetCustBalance.
+       MOVE SourceCustBirthDate TO TargetCustBirthDate.
+       MOVE SourceCustLocale TO TargetCustLocale.
+
+       WRITE TargetCustomerData.
+
+       ADD 1 TO RecsExtracted.
+
+       READ SourceCustomerFile
+           AT END MOVE "Y" TO EOF
+       END-READ.
