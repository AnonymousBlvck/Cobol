@@ -0,0 +1,157 @@
+
+       >>SOURCE FORMAT FREE
+*> Generates a one-customer invoice to Invoice.rpt: looks the
+*> customer up on customer.txt for the bill-to name and address,
+*> takes an operator-entered list of line items, and taxes the
+*> subtotal with the same COMPUTE ROUNDED = Price + (Price * TaxRate)
+*> pattern rounding.cob uses, at the same 0.075 rate program_'s
+*> RecordPurchase already taxes a balance at.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custinvoice.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT InvoiceFile ASSIGN TO "Invoice.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD InvoiceFile.
+       01 InvoiceLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+01 CustExists PIC X.
+01 TaxRate PIC V999 VALUE 0.075.
+01 ItemDesc PIC X(20).
+01 ItemQty PIC 9(4).
+01 ItemPrice PIC 9(4)V99.
+01 ItemLineTotal PIC 9(7)V99.
+01 DispItemPrice PIC $$$9.99.
+01 DispItemTotal PIC $$,$$9.99.
+01 DispSubTotal PIC $$,$$9.99.
+01 DispTaxAmount PIC $$,$$9.99.
+01 DispGrandTotal PIC $$$,$$9.99.
+01 SubTotal PIC 9(7)V99 VALUE ZERO.
+01 TaxAmount PIC 9(7)V99.
+01 GrandTotal PIC 9(7)V99.
+01 MoreItems PIC X VALUE "Y".
+01 DetailLine.
+       02 FILLER PIC X(2) VALUE SPACES.
+       02 DLDesc PIC X(20).
+       02 DLQty PIC ZZZ9.
+       02 FILLER PIC X(2) VALUE SPACES.
+       02 DLPrice PIC $$$9.99.
+       02 FILLER PIC X(2) VALUE SPACES.
+       02 DLTotal PIC $$,$$9.99.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       MOVE "Y" TO CustExists.
+       DISPLAY " ".
+       DISPLAY "Enter Customer ID to invoice : " WITH NO ADVANCING.
+       OPEN INPUT CustomerFile.
+       ACCEPT CustID.
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO CustExists
+       END-READ.
+       CLOSE CustomerFile.
+
+       IF CustExists = "N"
+           DISPLAY "Customer doesn't exist"
+       ELSE
+           PERFORM GenerateInvoice
+       END-IF.
+       GOBACK.
+
+GenerateInvoice.
+       OPEN OUTPUT InvoiceFile.
+
+       MOVE SPACES TO InvoiceLine.
+       STRING "INVOICE - Customer " DELIMITED BY SIZE
+              CustID DELIMITED BY SIZE
+              INTO InvoiceLine
+       END-STRING.
+       WRITE InvoiceLine.
+
+       MOVE SPACES TO InvoiceLine.
+       STRING "Bill To : " DELIMITED BY SIZE
+              FUNCTION TRIM(CustFName) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(CustLName) DELIMITED BY SIZE
+              INTO InvoiceLine
+       END-STRING.
+       WRITE InvoiceLine.
+
+       MOVE CustAddress TO InvoiceLine.
+       WRITE InvoiceLine.
+       MOVE SPACES TO InvoiceLine.
+       WRITE InvoiceLine.
+
+       PERFORM AcceptOneItem UNTIL MoreItems = "N".
+
+       COMPUTE TaxAmount ROUNDED = SubTotal * TaxRate.
+       COMPUTE GrandTotal = SubTotal + TaxAmount.
+
+       MOVE SubTotal TO DispSubTotal.
+       MOVE TaxAmount TO DispTaxAmount.
+       MOVE GrandTotal TO DispGrandTotal.
+
+       MOVE SPACES TO InvoiceLine.
+       WRITE InvoiceLine.
+       STRING "Subtotal : " DELIMITED BY SIZE
+              DispSubTotal DELIMITED BY SIZE
+              INTO InvoiceLine
+       END-STRING.
+       WRITE InvoiceLine.
+
+       MOVE SPACES TO InvoiceLine.
+       STRING "Tax : " DELIMITED BY SIZE
+              DispTaxAmount DELIMITED BY SIZE
+              INTO InvoiceLine
+       END-STRING.
+       WRITE InvoiceLine.
+
+       MOVE SPACES TO InvoiceLine.
+       STRING "Total Due : " DELIMITED BY SIZE
+              DispGrandTotal DELIMITED BY SIZE
+              INTO InvoiceLine
+       END-STRING.
+       WRITE InvoiceLine.
+
+       CLOSE InvoiceFile.
+       DISPLAY "Invoice written to Invoice.rpt".
+       MOVE RC-SUCCESS TO RETURN-CODE.
+
+AcceptOneItem.
+       DISPLAY "Enter item description (blank to finish) : "
+           WITH NO ADVANCING.
+       ACCEPT ItemDesc.
+
+       IF FUNCTION TRIM(ItemDesc) = SPACES
+           MOVE "N" TO MoreItems
+       ELSE
+           DISPLAY "Enter quantity : " WITH NO ADVANCING
+           ACCEPT ItemQty
+           DISPLAY "Enter unit price : " WITH NO ADVANCING
+           ACCEPT ItemPrice
+
+           COMPUTE ItemLineTotal = ItemQty * ItemPrice
+           ADD ItemLineTotal TO SubTotal
+
+           MOVE ItemDesc TO DLDesc
+           MOVE ItemQty TO DLQty
+           MOVE ItemPrice TO DLPrice
+           MOVE ItemLineTotal TO DLTotal
+           WRITE InvoiceLine FROM DetailLine
+       END-IF.
