@@ -0,0 +1,79 @@
+
+       >>SOURCE FORMAT FREE
+*> Pulls every customer whose ID falls in an operator-given range
+*> straight out of customer.txt into CustIDRange.txt. CustID is the
+*> record key, so instead of a START/READ NEXT browse like ListCust
+*> or CountCustomers use, this walks the range itself one ID at a
+*> time with PERFORM VARYING and does a direct keyed READ for each -
+*> the same shape loops.cob's ForLoop/OutputData2 uses for a plain
+*> counting loop, just with a READ instead of a DISPLAY at each step.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custidrange.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT ExtractFile ASSIGN TO "CustIDRange.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD ExtractFile.
+       01 ExtractLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 RangeLowID PIC 9(6) VALUE 0.
+01 RangeHighID PIC 9(6) VALUE 999999.
+01 WantedID PIC 9(6).
+01 ExtractCount PIC 9(7) VALUE ZERO.
+01 ReadFound PIC X.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       DISPLAY " ".
+       DISPLAY "Start CustID for extract : " WITH NO ADVANCING.
+       ACCEPT RangeLowID.
+       DISPLAY "End CustID for extract : " WITH NO ADVANCING.
+       ACCEPT RangeHighID.
+
+       OPEN INPUT CustomerFile.
+       OPEN OUTPUT ExtractFile.
+
+       PERFORM ExtractByID
+           VARYING WantedID FROM RangeLowID BY 1
+           UNTIL WantedID > RangeHighID.
+
+       CLOSE CustomerFile, ExtractFile.
+       DISPLAY "Customers extracted to CustIDRange.txt : " ExtractCount.
+       MOVE RC-SUCCESS TO RETURN-CODE.
+       GOBACK.
+
+ExtractByID.
+       MOVE WantedID TO CustID.
+       READ CustomerFile
+           INVALID KEY MOVE "N" TO ReadFound
+           NOT INVALID KEY MOVE "Y" TO ReadFound
+       END-READ.
+
+       IF ReadFound = "Y"
+           MOVE SPACES TO ExtractLine
+           STRING CustID DELIMITED BY SIZE
+                  " "
+                  FUNCTION TRIM(CustFName) DELIMITED BY SIZE
+                  " "
+                  FUNCTION TRIM(CustLName) DELIMITED BY SIZE
+                  INTO ExtractLine
+           END-STRING
+           WRITE ExtractLine
+           ADD 1 TO ExtractCount
+       END-IF.
