@@ -0,0 +1,349 @@
+       >>SOURCE FORMAT FREE
+*> Merges two duplicate-name customers already on customer.txt - the
+*> check in AddCust only stops a NEW duplicate from being written, it
+*> does nothing for pairs that got in before that check existed or
+*> through a batch import run before this existed either. The operator
+*> types both CustIDs, sees both records side by side, picks which
+*> side's value wins for every field, and confirms before anything is
+*> written - only then does the losing ID get deactivated the same way
+*> DeleteCust would. Every merge is logged to audit.txt and to
+*> CustMerge.rpt.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custmerge.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MergeReport ASSIGN TO "CustMerge.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
+FD MergeReport.
+       01 MergeLine PIC X(70).
+
+WORKING-STORAGE SECTION.
+01 EntryID PIC X(6).
+01 IDValid PIC X.
+01 CustID1 PIC 9(6).
+01 CustID2 PIC 9(6).
+01 Cust1Exists PIC X.
+01 Cust2Exists PIC X.
+01 MergeOK PIC X VALUE "Y".
+
+*> Staging copies of both candidate records - CustomerData is a single
+*> FD buffer, so each ID has to be READ into its own holding area
+*> before the two can be compared side by side.
+01 Cust1FName PIC X(15).
+01 Cust1LName PIC X(15).
+01 Cust1Address PIC X(30).
+01 Cust1Phone PIC X(15).
+01 Cust1Email PIC X(30).
+01 Cust1Balance PIC 9(7)V99.
+01 Cust1BirthDate PIC 9(8).
+
+01 Cust2FName PIC X(15).
+01 Cust2LName PIC X(15).
+01 Cust2Address PIC X(30).
+01 Cust2Phone PIC X(15).
+01 Cust2Email PIC X(30).
+01 Cust2Balance PIC 9(7)V99.
+01 Cust2BirthDate PIC 9(8).
+
+*> The field-by-field choices and the record they build up.
+01 FieldChoice PIC X.
+01 MergedFName PIC X(15).
+01 MergedLName PIC X(15).
+01 MergedAddress PIC X(30).
+01 MergedPhone PIC X(15).
+01 MergedEmail PIC X(30).
+01 MergedBalance PIC 9(7)V99.
+01 MergedBirthDate PIC 9(8).
+
+01 SurvivorChoice PIC X.
+01 KeeperID PIC 9(6).
+01 LoserID PIC 9(6).
+01 Confirm PIC X.
+01 MergeCount PIC 9(7) VALUE ZERO.
+01 MergedLine.
+       02 FILLER PIC X(14) VALUE "Merged ID : ".
+       02 MLDupID PIC 9(6).
+       02 FILLER PIC X(12) VALUE " into ID : ".
+       02 MLKeeperID PIC 9(6).
+       02 FILLER PIC X(4) VALUE " -- ".
+       02 MLFName PIC X(15).
+       02 MLLName PIC X(15).
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
+       OPEN OUTPUT MergeReport.
+
+       MOVE "Duplicate-name merge run against customer.txt" TO MergeLine.
+       WRITE MergeLine.
+
+       PERFORM MergeTwoCustomers.
+
+       CLOSE CustomerFile, AuditFile, MergeReport.
+       DISPLAY "Merge report written to CustMerge.rpt. Customers merged : "
+           MergeCount.
+       IF MergeCount > 0
+           MOVE RC-WARNING TO RETURN-CODE
+       ELSE
+           MOVE RC-SUCCESS TO RETURN-CODE
+       END-IF.
+       GOBACK.
+
+MergeTwoCustomers.
+       MOVE "Y" TO MergeOK.
+       DISPLAY " ".
+       DISPLAY "Enter the first Customer ID to merge : " WITH NO ADVANCING.
+       ACCEPT EntryID.
+       CALL "VALIDID" USING EntryID, IDValid.
+       IF IDValid = "N"
+           DISPLAY "Customer ID must be 6 digits and not all zeros."
+           MOVE "N" TO MergeOK
+       ELSE
+           MOVE EntryID TO CustID1
+       END-IF.
+
+       IF MergeOK = "Y"
+           DISPLAY "Enter the second Customer ID to merge : " WITH NO ADVANCING
+           ACCEPT EntryID
+           CALL "VALIDID" USING EntryID, IDValid
+           IF IDValid = "N"
+               DISPLAY "Customer ID must be 6 digits and not all zeros."
+               MOVE "N" TO MergeOK
+           ELSE
+               MOVE EntryID TO CustID2
+           END-IF
+       END-IF.
+
+       IF MergeOK = "Y" AND CustID1 = CustID2
+           DISPLAY "Can't merge a Customer ID with itself."
+           MOVE "N" TO MergeOK
+       END-IF.
+
+       IF MergeOK = "Y"
+           MOVE CustID1 TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO Cust1Exists
+               NOT INVALID KEY MOVE "Y" TO Cust1Exists
+           END-READ
+           IF Cust1Exists = "N" OR NOT CustActive
+               DISPLAY "First Customer ID doesn't exist or isn't active."
+               MOVE "N" TO MergeOK
+           ELSE
+               MOVE CustFName TO Cust1FName
+               MOVE CustLName TO Cust1LName
+               MOVE CustAddress TO Cust1Address
+               MOVE CustPhone TO Cust1Phone
+               MOVE CustEmail TO Cust1Email
+               MOVE CustBalance TO Cust1Balance
+               MOVE CustBirthDate TO Cust1BirthDate
+           END-IF
+       END-IF.
+
+       IF MergeOK = "Y"
+           MOVE CustID2 TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO Cust2Exists
+               NOT INVALID KEY MOVE "Y" TO Cust2Exists
+           END-READ
+           IF Cust2Exists = "N" OR NOT CustActive
+               DISPLAY "Second Customer ID doesn't exist or isn't active."
+               MOVE "N" TO MergeOK
+           ELSE
+               MOVE CustFName TO Cust2FName
+               MOVE CustLName TO Cust2LName
+               MOVE CustAddress TO Cust2Address
+               MOVE CustPhone TO Cust2Phone
+               MOVE CustEmail TO Cust2Email
+               MOVE CustBalance TO Cust2Balance
+               MOVE CustBirthDate TO Cust2BirthDate
+           END-IF
+       END-IF.
+
+       IF MergeOK = "Y"
+           PERFORM ChooseFields
+           PERFORM ChooseSurvivor
+           PERFORM ConfirmAndCommit
+       END-IF.
+
+*> Walks every field and asks which side's value survives the merge.
+ChooseFields.
+       DISPLAY " ".
+       DISPLAY "ID " CustID1 " First Name : " Cust1FName
+           "   ID " CustID2 " First Name : " Cust2FName.
+       DISPLAY "Keep first name from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2FName TO MergedFName
+       ELSE
+           MOVE Cust1FName TO MergedFName
+       END-IF.
+
+       DISPLAY "ID " CustID1 " Last Name : " Cust1LName
+           "   ID " CustID2 " Last Name : " Cust2LName.
+       DISPLAY "Keep last name from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2LName TO MergedLName
+       ELSE
+           MOVE Cust1LName TO MergedLName
+       END-IF.
+
+       DISPLAY "ID " CustID1 " Address : " Cust1Address.
+       DISPLAY "ID " CustID2 " Address : " Cust2Address.
+       DISPLAY "Keep address from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2Address TO MergedAddress
+       ELSE
+           MOVE Cust1Address TO MergedAddress
+       END-IF.
+
+       DISPLAY "ID " CustID1 " Phone : " Cust1Phone
+           "   ID " CustID2 " Phone : " Cust2Phone.
+       DISPLAY "Keep phone from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2Phone TO MergedPhone
+       ELSE
+           MOVE Cust1Phone TO MergedPhone
+       END-IF.
+
+       DISPLAY "ID " CustID1 " Email : " Cust1Email.
+       DISPLAY "ID " CustID2 " Email : " Cust2Email.
+       DISPLAY "Keep email from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2Email TO MergedEmail
+       ELSE
+           MOVE Cust1Email TO MergedEmail
+       END-IF.
+
+       DISPLAY "ID " CustID1 " Birth Date : " Cust1BirthDate
+           "   ID " CustID2 " Birth Date : " Cust2BirthDate.
+       DISPLAY "Keep birth date from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2BirthDate TO MergedBirthDate
+       ELSE
+           MOVE Cust1BirthDate TO MergedBirthDate
+       END-IF.
+
+       DISPLAY "ID " CustID1 " Balance : " Cust1Balance
+           "   ID " CustID2 " Balance : " Cust2Balance.
+       DISPLAY "Keep balance from which ID? (1/2) : " WITH NO ADVANCING.
+       ACCEPT FieldChoice.
+       IF FieldChoice = "2"
+           MOVE Cust2Balance TO MergedBalance
+       ELSE
+           MOVE Cust1Balance TO MergedBalance
+       END-IF.
+
+ChooseSurvivor.
+       DISPLAY " ".
+       DISPLAY "Which Customer ID survives the merge - "
+           CustID1 " or " CustID2 "? (1/2) : " WITH NO ADVANCING.
+       ACCEPT SurvivorChoice.
+       IF SurvivorChoice = "2"
+           MOVE CustID2 TO KeeperID
+           MOVE CustID1 TO LoserID
+       ELSE
+           MOVE CustID1 TO KeeperID
+           MOVE CustID2 TO LoserID
+       END-IF.
+
+ConfirmAndCommit.
+       DISPLAY " ".
+       DISPLAY "Merged record for ID " KeeperID " : "
+           MergedFName " " MergedLName.
+       DISPLAY "ID " LoserID " will be deactivated."
+       DISPLAY "Commit this merge? (Y/N) : " WITH NO ADVANCING.
+       ACCEPT Confirm.
+
+       IF Confirm = "Y" OR Confirm = "y"
+           MOVE KeeperID TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO Cust1Exists
+               NOT INVALID KEY MOVE "Y" TO Cust1Exists
+           END-READ
+           MOVE MergedFName TO CustFName
+           MOVE MergedLName TO CustLName
+           MOVE MergedAddress TO CustAddress
+           MOVE MergedPhone TO CustPhone
+           MOVE MergedEmail TO CustEmail
+           MOVE MergedBalance TO CustBalance
+           MOVE MergedBirthDate TO CustBirthDate
+           IF Cust1Exists = "Y"
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY "Surviving ID " KeeperID " not found - merge not completed."
+               END-REWRITE
+           ELSE
+               DISPLAY "Surviving ID " KeeperID " not found - merge not completed."
+           END-IF
+
+           MOVE LoserID TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO Cust2Exists
+               NOT INVALID KEY MOVE "Y" TO Cust2Exists
+           END-READ
+           SET CustInactive TO TRUE
+           MOVE 0 TO CustBalance
+           IF Cust2Exists = "Y"
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY "Losing ID " LoserID " not found - not deactivated."
+               END-REWRITE
+           ELSE
+               DISPLAY "Losing ID " LoserID " not found - not deactivated."
+           END-IF
+
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE "MERGE" TO AuditOp
+           MOVE KeeperID TO AuditCustID
+           MOVE MergedFName TO AuditOldFName AuditNewFName
+           MOVE MergedLName TO AuditOldLName AuditNewLName
+           WRITE AuditRecord
+
+           MOVE LoserID TO MLDupID
+           MOVE KeeperID TO MLKeeperID
+           MOVE MergedFName TO MLFName
+           MOVE MergedLName TO MLLName
+           WRITE MergeLine FROM MergedLine
+
+           ADD 1 TO MergeCount
+       ELSE
+           DISPLAY "Merge cancelled."
+       END-IF.
