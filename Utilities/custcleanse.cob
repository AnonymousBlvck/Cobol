@@ -0,0 +1,136 @@
+
+       >>SOURCE FORMAT FREE
+*> Retroactive name-cleansing pass over customer.txt: CALLs the same
+*> CLEANSE subprogram AddCust and UpdateCust call at entry time, so
+*> any name that slipped onto file before this pass existed - or
+*> before those two programs started cleansing on the way in - gets
+*> cleaned up too. Every name actually changed gets REWRITten, logged
+*> to audit.txt the same way AddCust/UpdateCust/DeleteCust log their
+*> changes, and listed on CustCleanse.rpt so the operator can see what
+*> moved.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custcleanse.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CleanseReport ASSIGN TO "CustCleanse.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
+FD CleanseReport.
+       01 CleanseLine PIC X(70).
+
+WORKING-STORAGE SECTION.
+01 BrowseEOF PIC X.
+01 CleanseCount PIC 9(7) VALUE ZERO.
+01 OrigFName PIC X(15).
+01 OrigLName PIC X(15).
+01 NameChanged PIC X.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       DISPLAY " ".
+       DISPLAY "Name-cleansing pass starting.".
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
+       OPEN OUTPUT CleanseReport.
+
+       MOVE LOW-VALUES TO CustID.
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+           INVALID KEY MOVE "Y" TO BrowseEOF
+           NOT INVALID KEY MOVE "N" TO BrowseEOF
+       END-START.
+
+       PERFORM CleanseOneCustomer UNTIL BrowseEOF = "Y".
+
+       CLOSE CustomerFile, AuditFile, CleanseReport.
+       DISPLAY "Name-cleansing complete. Records changed : " CleanseCount.
+       IF CleanseCount > 0
+           MOVE RC-WARNING TO RETURN-CODE
+       ELSE
+           MOVE RC-SUCCESS TO RETURN-CODE
+       END-IF.
+       GOBACK.
+
+CleanseOneCustomer.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
+
+       IF BrowseEOF = "N"
+           MOVE CustFName TO OrigFName
+           MOVE CustLName TO OrigLName
+           MOVE "N" TO NameChanged
+
+           CALL "CLEANSE" USING CustFName, CustLName
+
+           IF CustFName NOT = OrigFName OR CustLName NOT = OrigLName
+               MOVE "Y" TO NameChanged
+           END-IF
+
+           IF NameChanged = "Y"
+               REWRITE CustomerData
+                   INVALID KEY DISPLAY "Customer not rewritten during cleanse"
+                   NOT INVALID KEY
+                       PERFORM WriteCleanseAudit
+                       PERFORM WriteCleanseReportLine
+                       ADD 1 TO CleanseCount
+               END-REWRITE
+           END-IF
+       END-IF.
+
+WriteCleanseAudit.
+       ACCEPT AuditDate FROM DATE YYYYMMDD.
+       ACCEPT AuditTime FROM TIME.
+       MOVE "CLEAN" TO AuditOp.
+       MOVE CustID TO AuditCustID.
+       MOVE OrigFName TO AuditOldFName.
+       MOVE OrigLName TO AuditOldLName.
+       MOVE CustFName TO AuditNewFName.
+       MOVE CustLName TO AuditNewLName.
+       WRITE AuditRecord.
+
+WriteCleanseReportLine.
+       MOVE SPACES TO CleanseLine.
+       STRING CustID DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(OrigFName) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(OrigLName) DELIMITED BY SIZE
+              " -> " DELIMITED BY SIZE
+              FUNCTION TRIM(CustFName) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(CustLName) DELIMITED BY SIZE
+              INTO CleanseLine
+       END-STRING.
+       WRITE CleanseLine.
