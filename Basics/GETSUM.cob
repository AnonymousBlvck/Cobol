@@ -1,19 +1,23 @@
        >>SOURCE FORMAT FREE
 *> Sub routines and separate programmes passing values back and forth.
 *> Compile this one with a -m and the main program with a -x.
+*> Shared totaling routine: callers pass two amounts in and get the
+*> sum back in LSum1. Used for running customer counts and dollar
+*> totals so program_ and reports_programe don't each roll their own
+*> COMPUTE for the same arithmetic.
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GETSUM.
 AUTHOR. NANDO BINGANI .
 DATE-WRITTEN.April 28.
- 
+
 ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 LINKAGE SECTION.
-       01 LNum1 PIC 9 VALUE 5.
-       01 LNum2 PIC 9 VALUE 4.
-       01 LSum1 PIC VALUE 99.
+       01 LNum1 PIC 9(7)V99.
+       01 LNum2 PIC 9(7)V99.
+       01 LSum1 PIC 9(7)V99.
 
-PROCEDURE DIVISION USING USING LNum1,LNum2,LSum1.
+PROCEDURE DIVISION USING LNum1,LNum2,LSum1.
        COMPUTE LSum1=LNum1+LNum2.
-EXIT PROGRAM.
\ No newline at end of file
+EXIT PROGRAM.
