@@ -15,7 +15,7 @@ DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
 01 CustomerData.
-       02 IDNum. PIC 9(5).
+       02 IDNum PIC 9(5).
        02 CustName.
            03 FirstName PIC X(15).
            03 LastName PIC X(15).
@@ -26,22 +26,45 @@ WORKING-STORAGE SECTION.
        02 WSCustName.
            03 WSFirstName PIC X(15).
            03 WSLastName PIC X(15).
+01 WSEOF PIC X.
+01 DupFound PIC X.
 
 PROCEDURE DIVISION.
-*> Adding a row to an existing file 
-OPEN EXTEND CustomerFile.
+*> Adding a row to an existing file
        DISPLAY "Customer ID Number : " WITH NO ADVANCING
        ACCEPT IDNum
        DISPLAY "Customer First Name : " WITH NO ADVANCING
        ACCEPT FirstName
        DISPLAY "Customer Last Name : " WITH NO ADVANCING
        ACCEPT LastName
-       
-       WRITE CustomerData
-       END-WRITE.
-CLOSE CustomerFile
 
+       PERFORM CheckDuplicateID
 
+       IF DupFound = "Y"
+           DISPLAY "Customer ID already on file : " IDNum
+       ELSE
+           OPEN EXTEND CustomerFile
+           WRITE CustomerData
+           END-WRITE
+           CLOSE CustomerFile
+       END-IF.
 
+STOP RUN.
 
-STOP RUN.
\ No newline at end of file
+CheckDuplicateID.
+       MOVE "N" TO WSEOF.
+       MOVE "N" TO DupFound.
+       OPEN INPUT CustomerFile
+       READ CustomerFile INTO WSCustomer
+           AT END MOVE "Y" TO WSEOF
+       END-READ
+       PERFORM ScanForDuplicateID UNTIL WSEOF = "Y" OR DupFound = "Y"
+       CLOSE CustomerFile.
+
+ScanForDuplicateID.
+       IF WSCustIDNum = IDNum
+           MOVE "Y" TO DupFound
+       END-IF
+       READ CustomerFile INTO WSCustomer
+           AT END MOVE "Y" TO WSEOF
+       END-READ.
\ No newline at end of file
