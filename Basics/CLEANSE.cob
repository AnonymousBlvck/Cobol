@@ -0,0 +1,94 @@
+       >>SOURCE FORMAT FREE
+*> Sub routines and separate programmes passing values back and forth.
+*> Compile this one with a -m and the main program with a -x.
+*> Shared name-cleansing routine: callers pass CustFName/CustLName in
+*> and get them back with stray punctuation stripped, doubled-up or
+*> leading/trailing spaces collapsed, and - if a full name was typed
+*> into the first-name field alone, leaving the last name blank -
+*> the two words split across both fields. AddCust, UpdateCust and the
+*> standalone cleansing pass all CALL this instead of each rolling
+*> their own INSPECT/UNSTRING logic.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CLEANSE.
+AUTHOR. NANDO BINGANI .
+DATE-WRITTEN.April 28.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WorkName PIC X(15).
+01 NameTok1 PIC X(15).
+01 NameTok2 PIC X(15).
+01 NameTok3 PIC X(15).
+01 CleanedName PIC X(15).
+01 NamePtr PIC 99.
+
+LINKAGE SECTION.
+       01 LFName PIC X(15).
+       01 LLName PIC X(15).
+
+PROCEDURE DIVISION USING LFName, LLName.
+       MOVE LFName TO WorkName.
+       PERFORM CleanseName.
+       MOVE CleanedName TO LFName.
+
+       MOVE LLName TO WorkName.
+       PERFORM CleanseName.
+       MOVE CleanedName TO LLName.
+
+       IF LLName = SPACES
+           PERFORM SplitFullNameIfPresent
+       END-IF.
+
+EXIT PROGRAM.
+
+*> Strips stray punctuation out of a name with INSPECT, then splits it
+*> on embedded spaces with UNSTRING and rebuilds it with exactly one
+*> space between tokens - fixing doubled-up internal spaces as well as
+*> any leading or trailing ones, the same way a plain FUNCTION TRIM
+*> fixes the outer ones alone.
+CleanseName.
+       INSPECT WorkName REPLACING ALL "." BY SPACE.
+       INSPECT WorkName REPLACING ALL "," BY SPACE.
+
+       MOVE SPACES TO NameTok1 NameTok2 NameTok3.
+       UNSTRING WorkName DELIMITED BY ALL SPACE
+           INTO NameTok1, NameTok2, NameTok3
+       END-UNSTRING.
+
+       MOVE SPACES TO CleanedName.
+       MOVE 1 TO NamePtr.
+       IF NameTok1 NOT = SPACES
+           STRING FUNCTION TRIM(NameTok1) DELIMITED BY SIZE
+               INTO CleanedName WITH POINTER NamePtr
+           END-STRING
+       END-IF.
+       IF NameTok2 NOT = SPACES
+           STRING SPACE DELIMITED BY SIZE
+                  FUNCTION TRIM(NameTok2) DELIMITED BY SIZE
+               INTO CleanedName WITH POINTER NamePtr
+           END-STRING
+       END-IF.
+       IF NameTok3 NOT = SPACES
+           STRING SPACE DELIMITED BY SIZE
+                  FUNCTION TRIM(NameTok3) DELIMITED BY SIZE
+               INTO CleanedName WITH POINTER NamePtr
+           END-STRING
+       END-IF.
+
+*> LFName already came out of CleanseName above, so by now it holds at
+*> most the tokens the operator actually typed into that one field. If
+*> it still carries two words and the last-name field is empty, the
+*> operator typed a full name into the wrong box - split it instead of
+*> filing a last name of all spaces.
+SplitFullNameIfPresent.
+       MOVE SPACES TO NameTok1 NameTok2 NameTok3.
+       UNSTRING LFName DELIMITED BY ALL SPACE
+           INTO NameTok1, NameTok2, NameTok3
+       END-UNSTRING.
+
+       IF NameTok2 NOT = SPACES AND NameTok3 = SPACES
+           MOVE NameTok1 TO LFName
+           MOVE NameTok2 TO LLName
+       END-IF.
