@@ -0,0 +1,30 @@
+       >>SOURCE FORMAT FREE
+*> Sub routines and separate programmes passing values back and forth.
+*> Compile this one with a -m and the main program with a -x.
+*> Shared CustID validation routine: callers pass the raw entry in as
+*> six characters and get back a Y/N flag saying whether it's all
+*> digits and not zero, so GETCUST, UPDCUST, DELCUST and program_ don't
+*> each roll their own numeric/range check on the same ID field.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VALIDID.
+AUTHOR. NANDO BINGANI .
+DATE-WRITTEN.April 28.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+       01 LEntryID PIC X(6).
+       01 LValidFlag PIC X.
+
+PROCEDURE DIVISION USING LEntryID, LValidFlag.
+       IF LEntryID IS NOT NUMERIC
+           MOVE "N" TO LValidFlag
+       ELSE
+           IF LEntryID = "000000"
+               MOVE "N" TO LValidFlag
+           ELSE
+               MOVE "Y" TO LValidFlag
+           END-IF
+       END-IF.
+EXIT PROGRAM.
