@@ -0,0 +1,9 @@
+      *> Shared authorized-users record layout for the supervisor PIN
+      *> check in DELCUST.cob. authusers.txt holds one line per person
+      *> allowed to authorize a delete, keyed by operator ID so access
+      *> can be granted or revoked per person - edit the file, not the
+      *> program - instead of everyone sharing one compiled-in PIN.
+       01 AuthUserRecord.
+              02 AuthOperatorID PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuthPIN PIC X(4).
