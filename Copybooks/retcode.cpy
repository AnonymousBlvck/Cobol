@@ -0,0 +1,10 @@
+      *> Shared job-step return codes, set into RETURN-CODE by the
+      *> batch-style utilities (custextract, custrecon, custconv,
+      *> BATCHIMP, reports_programe) before GOBACK, the same way a
+      *> JCL step's condition code would be checked by the step after
+      *> it - nightlybatch.cob checks RETURN-CODE after each CALL and
+      *> stops the chain early on anything RC-ERROR or worse.
+       01 RC-SUCCESS PIC 99 VALUE 0.
+       01 RC-WARNING PIC 99 VALUE 4.
+       01 RC-ERROR PIC 99 VALUE 8.
+       01 RC-SEVERE PIC 99 VALUE 16.
