@@ -0,0 +1,20 @@
+      *> Shared customer record layout. Every program that reads or
+      *> writes a customer record COPYs this instead of rolling its
+      *> own field widths, so a name stored at full length in one
+      *> program doesn't get clipped the moment another program reads
+      *> the same record.
+       01 CustomerData.
+              02 CustID PIC 9(6).
+              02 CustFName PIC X(15).
+              02 CustLName PIC X(15).
+              02 CustAddress PIC X(30).
+              02 CustPhone PIC X(15).
+              02 CustEmail PIC X(30).
+              02 CustStatus PIC X(1).
+                     88 CustActive VALUE "A".
+                     88 CustInactive VALUE "I".
+              02 CustBalance PIC 9(7)V99.
+              02 CustBirthDate PIC 9(8).
+              02 CustLocale PIC X(1).
+                     88 CustLocaleUS VALUE "U".
+                     88 CustLocaleIntl VALUE "I".
