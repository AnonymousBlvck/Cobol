@@ -16,30 +16,36 @@ DATA DIVISION.
 FILE SECTION.
 *> Describe the data that is going to be in the file.
 FD CustomerFile. *>File description (Describes the file layout)
-01 CustomerData.
-       02  IDNum PIC 9(2).
-       02  CustName.
-           03 FirstName PIC X(15).
-           03 LastName PIC X(15).
+       COPY "custrec.cpy".
 
 WORKING-STORAGE SECTION.
 *> this section here will allow us to read data from the database.
-01 WSCustomer.
-       02  WSIDNum PIC 9(2).
-       02  WSCustName.
-           03 WSFirstName PIC X(10).
-           03 WSLastName PIC X(10).
+       COPY "custrec.cpy" REPLACING CustomerData BY WSCustomer,
+           CustID BY WSIDNum,
+           CustFName BY WSFirstName,
+           CustLName BY WSLastName,
+           CustAddress BY WSAddress,
+           CustPhone BY WSPhone,
+           CustEmail BY WSEmail,
+           CustStatus BY WSStatus,
+           CustActive BY WSActive,
+           CustInactive BY WSInactive,
+           CustBalance BY WSBalance,
+           CustBirthDate BY WSBirthDate,
+           CustLocale BY WSLocale,
+           CustLocaleUS BY WSLocaleUS,
+           CustLocaleIntl BY WSLocaleIntl.
 01 WSEOF PIC A(1).
 PROCEDURE DIVISION.
 *> OUTPUT Writes to one line (Inserts one record)
 *> EXTEND Writes to a new line 
 *>OPEN EXTEND CustomerFile
-       *> DISPLAY "Enter Customer ID 2 digits :" WITH NO ADVANCING
-       *> ACCEPT IDNum
+       *> DISPLAY "Enter Customer ID :" WITH NO ADVANCING
+       *> ACCEPT CustID
        *> DISPLAY "Enter First Name :" WITH NO ADVANCING
-       *> ACCEPT FirstName
+       *> ACCEPT CustFName
        *> DISPLAY "Enter LastName :" WITH NO ADVANCING
-       *> ACCEPT LastName
+       *> ACCEPT CustLName
        *> WRITE CustomerData
        *> END-WRITE.
 *>CLOSE CustomerFile.
