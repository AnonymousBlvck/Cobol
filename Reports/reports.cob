@@ -1,6 +1,6 @@
        >>SOURCE FORMAT FREE    
 IDENTIFICATION DIVISION.
-PROGRAM-ID. reports_programe.
+PROGRAM-ID. reports_programe IS INITIAL PROGRAM.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -9,83 +9,383 @@ FILE-CONTROL.
        SELECT CustomerReport assign to "CustReport.rpt"
            organization line SEQUENTIAL.
 
-       *>File which I will be reading and writing from data from 
+       *>File which I will be reading and writing from data from
        SELECT CustomerFile ASSIGN TO "customer.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       *>Work file the report sorts customers into by last name
+       SELECT SortFile ASSIGN TO "sortwork.tmp".
+
+       *>Restart file recording how many detail records were printed
+       *>the last time this report ran, in case a long run abends.
+       SELECT CheckpointFile ASSIGN TO "rptckpt.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CheckpointStatus.
+
+       *>Optional CSV export of the same detail lines as the printed report.
+       SELECT CsvExportFile ASSIGN TO "CustReport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD CustomerReport.
-01 PrintLine pic x(44).
+01 PrintLine pic x(60).
 
 FD CustomerFile.
-01 CustomerData.
-       02 CustID pic 9(2).
-       02 CustName.
-           03 FName pic x(10).
-           03 LName pic x(13).
-       88 WSEOF VALUE high-value.
+       COPY "custrec.cpy".
+
+FD CheckpointFile.
+01 CheckpointRecord.
+       02 CheckpointRecsProcessed pic 9(7).
+       02 CheckpointPageCount pic 9(7).
+       02 CheckpointLineCount pic 9(7).
+       02 CheckpointCustCountSum pic 9(7)V99.
+
+FD CsvExportFile.
+01 CsvLine pic x(80).
+
+SD SortFile.
+01 SortRecord.
+       02 SortCustID pic 9(6).
+       02 SortCustName.
+           03 SortFName pic x(15).
+           03 SortLName pic x(15).
+       02 SortBirthDate pic 9(8).
+       02 SortLocale pic X(1).
+           88 SortLocaleUS value "U".
+           88 SortLocaleIntl value "I".
+       88 SortEOF VALUE high-value.
 
 WORKING-STORAGE SECTION.
 01 PageHeading.
        02 filler pic x(13) value "Customer List".
+       02 filler pic x(11) value "  Run Date:".
+       02 PrnRunDate pic 9999/99/99.
 01 PageFooting.
        02 filler pic x(13) value spaces.
        02 filler pic x(7) value "Page : ".
-       02 PrnPageNum pic z9.
+       02 PrnPageNum pic z(6)9.
 
-01 Heads pic x(36) value "IdNum    FirstName    LastName".
+01 Heads pic x(56) value "IdNum    Full Name                          Birth Date".
 01 CustomerDetailLine.
        02 filler pic  x value spaces.
-       02 PrnCustID pic 9(2).
+       02 PrnCustID pic 9(6).
        02 filler PIC x(6) value spaces.
-       02 PrnCustFName pic x(7).
-       02 filler PIC  x(1) value spaces.
-       02 PrnCustLName pic x(10).
+       02 PrnFullName pic x(31).
+       02 filler pic x(2) value spaces.
+       02 PrnBirthDate pic x(10).
+01 BirthDateParts.
+       02 BDMonth pic 99.
+       02 BDDay pic 99.
+       02 BDYear pic 9999.
+01 DispBirthDateUS pic 99/99/9999.
 
 01 ReportFooting pic x(20) value "END OF REPORT".
-01 LineCount Pic 99 value Zero.
-       88 NewpageRequired value 40 thru 99.
-01 PageCount pic 99 value 0.
+01 NoRecordsLine pic x(40) value "No records found matching the criteria.".
+01 NoPagesInRangeLine pic x(54) value "Requested page range did not match any page printed.".
+01 TotalCustLine.
+       02 filler pic x(17) value "Total Customers: ".
+       02 PrnCustCount pic zzz,zz9.
+01 LetterBreakLine.
+       02 filler pic x(11) value "  Subtotal ".
+       02 PrnBreakLetter pic x.
+       02 filler pic x(4) value " : ".
+       02 PrnGroupCount pic zzzz9.
+01 CurrentLetterBreak pic x value space.
+01 GroupCount pic 9(5) value 0.
+01 LineCount Pic 9(7) value Zero.
+       88 NewpageRequired value 40 thru 9999999.
+01 PageCount pic 9(7) value 0.
+01 CustCount pic 9(7) value 0.
+01 RangeLowID pic 9(6) value 0.
+01 RangeHighID pic 9(6) value 999999.
+01 CustCountSum pic 9(7)V99 value 0.
+01 CustCountIncr pic 9(7)V99 value 1.
+01 WSEOF pic X value "N".
+01 FullNamePtr pic 99 value 1.
+01 CheckpointStatus pic XX.
+01 RestartCount pic 9(7) value 0.
+01 RecordsProcessed pic 9(7) value 0.
+01 ResumeConfirm pic X.
+01 CheckpointInterval pic 99 value 25.
+01 CheckpointQuotient pic 9(7).
+01 CheckpointRemainder pic 99.
+01 ExportCsv pic X value "N".
+01 CsvPtr pic 99.
+01 RunDate pic 9(8).
+01 PageLow pic 9(7) value 1.
+01 PageHigh pic 9(7) value 9999999.
+01 PrintThisPage pic X value "Y".
+01 RangeSatisfied pic X value "N".
+       COPY "retcode.cpy".
 
 PROCEDURE DIVISION.
+accept RunDate from date YYYYMMDD.
+move RunDate to PrnRunDate.
+display "Start CustID for report (000000 for all) : " with no advancing.
+accept RangeLowID.
+display "End CustID for report (999999 for all) : " with no advancing.
+accept RangeHighID.
+display "Also write a CSV export of the report? (Y/N) : " with no advancing.
+accept ExportCsv.
+display "Start page to reprint (01 for all) : " with no advancing.
+accept PageLow.
+display "End page to reprint (00 for all) : " with no advancing.
+accept PageHigh.
+if PageLow = 0
+    move 1 to PageLow
+end-if.
+if PageHigh = 0
+    move 9999999 to PageHigh
+end-if.
+
+open input CheckpointFile.
+if CheckpointStatus = "00"
+    read CheckpointFile
+        at end move 0 to RestartCount
+        not at end move CheckpointRecsProcessed to RestartCount
+    end-read
+    close CheckpointFile
+else
+    move 0 to RestartCount
+end-if.
+
+if RestartCount > 0
+    display "Found a checkpoint at record " RestartCount "."
+    display "Resume from there instead of starting over? (Y/N) : "
+        with no advancing
+    accept ResumeConfirm
+    if ResumeConfirm = "N" or ResumeConfirm = "n"
+        move 0 to RestartCount
+    else
+        move CheckpointPageCount to PageCount
+        move CheckpointLineCount to LineCount
+        move CheckpointCustCountSum to CustCountSum
+        move CheckpointCustCountSum to CustCount
+    end-if
+end-if.
+
+*>On a genuine resume the prior run's CustomerReport (and CSV export)
+*>already hold every page/record up through the checkpoint, so those
+*>are opened EXTEND rather than OUTPUT - OUTPUT would truncate the
+*>file and throw away everything a fresh run is about to skip over.
+if RestartCount > 0
+    open extend CustomerReport
+else
+    open output CustomerReport
+end-if.
+if ExportCsv = "Y" or ExportCsv = "y"
+    if RestartCount > 0
+        open extend CsvExportFile
+    else
+        open output CsvExportFile
+        move "CustID,First Name,Last Name" to CsvLine
+        write CsvLine
+    end-if
+end-if.
+
+SORT SortFile
+    ON ASCENDING KEY SortLName
+    INPUT PROCEDURE IS LoadSortFile
+    OUTPUT PROCEDURE IS PrintSortedReport.
+
+close CustomerReport.
+if ExportCsv = "Y" or ExportCsv = "y"
+    close CsvExportFile
+end-if.
+
+open output CheckpointFile.
+move 0 to CheckpointRecsProcessed.
+move 0 to CheckpointPageCount.
+move 0 to CheckpointLineCount.
+move 0 to CheckpointCustCountSum.
+write CheckpointRecord.
+close CheckpointFile.
+
+if CustCount = 0
+    move RC-WARNING to RETURN-CODE
+else
+    move RC-SUCCESS to RETURN-CODE
+end-if.
+GOBACK.
+
+LoadSortFile.
 open input CustomerFile.
-open output CustomerReport
-       
-perform PrintPageHeading 
-    read CustomerFile
-        at end set WSEOF to true
-    end-read.
-    
-    perform PrintReportBody until WSEOF
-        write PrintLine FROM ReportFooting after advancing 6 lines 
-        
-close CustomerFile,CustomerReport.
-STOP RUN.
+read CustomerFile
+    at end move "Y" to WSEOF
+end-read.
+perform LoadOneCustomer until WSEOF = "Y".
+close CustomerFile.
+
+LoadOneCustomer.
+move CustID to SortCustID.
+move CustFName to SortFName.
+move CustLName to SortLName.
+move CustBirthDate to SortBirthDate.
+move CustLocale to SortLocale.
+release SortRecord.
+read CustomerFile
+    at end move "Y" to WSEOF
+end-read.
+
+PrintSortedReport.
+return SortFile
+    at end set SortEOF to true
+end-return.
+
+*>On a resumed run the page heading for the current page was already
+*>written by the earlier, interrupted run (now preserved by the EXTEND
+*>open above) - printing it again here would duplicate it, so only a
+*>fresh run prints the very first heading; a resumed run's next
+*>heading comes naturally off NewPageRequired in PrintReportBody.
+if NOT SortEOF AND RestartCount = 0
+    perform PrintPageHeading
+end-if.
+
+perform PrintReportBody until SortEOF.
+
+if GroupCount > 0
+    perform PrintLetterSubtotal
+end-if.
+
+if PageCount = 0
+    write PrintLine FROM NoRecordsLine after advancing 3 lines
+else
+    if RangeSatisfied = "Y"
+        if CustCount = 0
+            write PrintLine FROM NoRecordsLine after advancing 3 lines
+        else
+            move CustCount to PrnCustCount
+            write PrintLine FROM TotalCustLine after advancing 3 lines
+        end-if
+    else
+        write PrintLine FROM NoPagesInRangeLine after advancing 3 lines
+    end-if
+end-if.
+write PrintLine FROM ReportFooting after advancing 2 lines.
 
 PrintPageHeading.
-write PrintLine from PageHeading after advancing Page.
-write PrintLine from Heads after advancing 5 lines.
-move 3 to LineCount.
 add 1 to PageCount.
+if PageCount >= PageLow and PageCount <= PageHigh
+    move "Y" to PrintThisPage
+    move "Y" to RangeSatisfied
+else
+    move "N" to PrintThisPage
+end-if.
+if PrintThisPage = "Y"
+    write PrintLine from PageHeading after advancing Page
+    write PrintLine from Heads after advancing 5 lines
+end-if.
+move 3 to LineCount.
 
 PrintReportBody.
-IF NewPageRequired
-       MOVE PageCount TO PrnPageNum
-       WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
-       PERFORM PrintPageHeading
+add 1 to RecordsProcessed.
+
+IF SortCustID >= RangeLowID AND SortCustID <= RangeHighID
+       AND RecordsProcessed > RestartCount
+       IF NewPageRequired
+           IF PrintThisPage = "Y"
+               MOVE PageCount TO PrnPageNum
+               WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+           END-IF
+           PERFORM PrintPageHeading
+       END-IF
+
+       IF CurrentLetterBreak NOT = SPACE
+               AND SortLName(1:1) NOT = CurrentLetterBreak
+           PERFORM PrintLetterSubtotal
+       END-IF
+       IF SortLName(1:1) NOT = CurrentLetterBreak
+           MOVE SortLName(1:1) TO CurrentLetterBreak
+           MOVE 0 TO GroupCount
+       END-IF
+       ADD 1 TO GroupCount
+
+       MOVE SortCustID to PrnCustID
+       MOVE SPACES TO PrnFullName
+       MOVE 1 TO FullNamePtr
+       STRING SortFName DELIMITED BY SPACE
+              SPACE
+              SortLName DELIMITED BY SPACE
+              INTO PrnFullName
+              WITH POINTER FullNamePtr
+       END-STRING
+
+       IF PrintThisPage = "Y"
+           PERFORM FormatBirthDateForPrint
+           write PrintLine from CustomerDetailLine after advancing 1 line
+       END-IF
+       add 1 to LineCount
+       CALL "GETSUM" USING CustCountSum, CustCountIncr, CustCountSum
+       MOVE CustCountSum TO CustCount
+
+       IF ExportCsv = "Y" OR ExportCsv = "y"
+           MOVE SPACES TO CsvLine
+           MOVE 1 TO CsvPtr
+           STRING SortCustID DELIMITED BY SIZE
+                  ","
+                  FUNCTION TRIM(SortFName) DELIMITED BY SIZE
+                  ","
+                  FUNCTION TRIM(SortLName) DELIMITED BY SIZE
+                  INTO CsvLine
+                  WITH POINTER CsvPtr
+           END-STRING
+           WRITE CsvLine
+       END-IF
 END-IF
 
-MOVE CustID to PrnCustID.
-move FName to PrnCustFName.
-move LName to PrnCustLName.
+DIVIDE RecordsProcessed BY CheckpointInterval
+    GIVING CheckpointQuotient
+    REMAINDER CheckpointRemainder
+END-DIVIDE
+IF CheckpointRemainder = 0
+       PERFORM WriteCheckpoint
+END-IF
 
-write PrintLine from CustomerDetailLine after advancing 1 line
-add 1 to LineCount
+return SortFile
+    at end set SortEOF to true
+end-return.
 
-read CustomerFile 
-       at end set WSEOF to true
-end-read.
+*>Control-break subtotal printed whenever the first letter of
+*>SortLName changes (the report is already sorted by SortLName, so
+*>each letter's customers are contiguous), plus once more at the end
+*>for the last letter group.
+PrintLetterSubtotal.
+MOVE CurrentLetterBreak TO PrnBreakLetter.
+MOVE GroupCount TO PrnGroupCount.
+IF PrintThisPage = "Y"
+    WRITE PrintLine FROM LetterBreakLine AFTER ADVANCING 1 LINE
+END-IF.
+ADD 1 TO LineCount.
+MOVE 0 TO GroupCount.
+
+*>Birth date column formatted to each customer's own CustLocale
+*>(saved by GETCUST.cob) so the report matches local convention
+*>instead of printing every customer's date the same way.
+FormatBirthDateForPrint.
+IF SortLocaleIntl
+    MOVE SortBirthDate TO BirthDateParts
+    MOVE SPACES TO PrnBirthDate
+    STRING BDDay DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           BDMonth DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           BDYear DELIMITED BY SIZE
+           INTO PrnBirthDate
+    END-STRING
+ELSE
+    MOVE SortBirthDate TO DispBirthDateUS
+    MOVE DispBirthDateUS TO PrnBirthDate
+END-IF.
+
+WriteCheckpoint.
+open output CheckpointFile.
+move RecordsProcessed to CheckpointRecsProcessed.
+move PageCount to CheckpointPageCount.
+move LineCount to CheckpointLineCount.
+move CustCountSum to CheckpointCustCountSum.
+write CheckpointRecord.
+close CheckpointFile.
 
 
 
