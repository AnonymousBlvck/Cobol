@@ -1,27 +1,289 @@
-       >>SOURCE FORMAT FREE       
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. tables.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT ProductFile ASSIGN TO "product.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ProdCode.
+
 DATA DIVISION.
+FILE SECTION.
+FD ProductFile.
+       01 ProductData.
+              02 ProdCode PIC X(5).
+              02 ProdName PIC X(10).
+              02 ProdSizeTable OCCURS 3 TIMES.
+                     03 ProdSizeLabel PIC X(1).
+                     03 ProdSizeQty PIC 9(5).
 
 WORKING-STORAGE SECTION.
-01 ProdTable.
-       02 ProdData.
-           03 FILLER PIC X(8) VALUE "RED  SML".
-           03 FILLER PIC X(8) VALUE "BLUE SML".
-           03 FILLER PIC X(8) VALUE "GREENSML".
-       02 FILLER REDEFINES ProdData.
-           03 Shirt OCCURS 3 TIMES.
-               04 ProdName PIC X(5).
-               04 ProdSizes PIC A OCCURS 3 TIMES.
-01 ChangeMe.
-       02 TextNum PIC X(6).
-       02 FloatNum REDEFINES TextNum PIC 9(4)V99.
+01 Choice PIC 9.
+01 StayOpen PIC X VALUE "Y".
+01 ProdExists PIC X.
+01 SizeIdx PIC 9.
+01 StockChange PIC S9(5).
+01 NewStock PIC S9(7).
+01 Confirm PIC X.
+01 BrowseEOF PIC X.
 
-PROCEDURE DIVISION.
-       DISPLAY Shirt(1).
-       MOVE 123456 TO TextNum.
-       DISPLAY FloatNum.
+*> In-memory name index, rebuilt from ProductFile each time a search
+*> by name is wanted, so "Search by Name" doesn't need an ALTERNATE
+*> RECORD KEY on the indexed file - ProdCode stays the one real key.
+01 NameTable.
+       02 NameEntry OCCURS 20 TIMES ASCENDING KEY IS NTName INDEXED BY NTIdx.
+              03 NTName PIC X(10).
+              03 NTCode PIC X(5).
+01 NameTableCount PIC 99 VALUE ZERO.
+01 SwapTemp.
+       02 SwapTempName PIC X(10).
+       02 SwapTempCode PIC X(5).
+01 InnerIdx PIC 99.
+01 SortedFlag PIC X.
+01 SearchName PIC X(10).
+01 SearchFound PIC X.
 
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O ProductFile.
+       PERFORM UNTIL StayOpen = "N"
+            DISPLAY " "
+            DISPLAY "Product records"
+            DISPLAY "1 : Add Product "
+            DISPLAY "2 : Delete Product "
+            DISPLAY "3 : Update Product "
+            DISPLAY "4 : Get Product "
+            DISPLAY "5 : Check/Update Stock "
+            DISPLAY "6 : Search Product by Name "
+            DISPLAY "0 : Quit "
+            DISPLAY ": " WITH NO ADVANCING
+            ACCEPT Choice
 
+            EVALUATE Choice
+               WHEN 1 PERFORM AddProd
+               WHEN 2 PERFORM DeleteProd
+               WHEN 3 PERFORM UpdateProd
+               WHEN 4 PERFORM GetProd
+               WHEN 5 PERFORM UpdateStock
+               WHEN 6 PERFORM SearchByName
+               WHEN OTHER MOVE "N" TO StayOpen
+            END-EVALUATE
+       END-PERFORM.
+CLOSE ProductFile.
 STOP RUN.
+
+AddProd.
+       DISPLAY " "
+       DISPLAY "Enter Product Code : " WITH NO ADVANCING.
+       ACCEPT ProdCode.
+       DISPLAY "Enter Product Name : " WITH NO ADVANCING.
+       ACCEPT ProdName.
+       PERFORM AcceptOneSize VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > 3.
+       DISPLAY " ".
+
+       WRITE ProductData
+           INVALID KEY DISPLAY "Product code already on file"
+       END-WRITE.
+
+DeleteProd.
+       DISPLAY " "
+       DISPLAY "Enter Product Code to delete : " WITH NO ADVANCING
+       ACCEPT ProdCode
+       DISPLAY " "
+       DELETE ProductFile
+           INVALID KEY DISPLAY "Product code doesn't exist"
+       END-DELETE.
+
+UpdateProd.
+       MOVE "Y" TO ProdExists.
+       DISPLAY " "
+       DISPLAY "Enter Product Code to update : " WITH NO ADVANCING
+       ACCEPT ProdCode
+
+       READ ProductFile
+           INVALID KEY MOVE "N" TO ProdExists
+       END-READ.
+
+       IF ProdExists = "N"
+           DISPLAY "Product code doesn't exist"
+       ELSE
+           DISPLAY "Enter the new Product Name : " WITH NO ADVANCING
+           ACCEPT ProdName
+           PERFORM AcceptOneSize VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > 3
+
+           REWRITE ProductData
+               INVALID KEY DISPLAY "Product not updated"
+           END-REWRITE
+       END-IF.
+
+AcceptOneSize.
+       DISPLAY "Enter Size " SizeIdx " label (S/M/L) : " WITH NO ADVANCING.
+       ACCEPT ProdSizeLabel(SizeIdx).
+       DISPLAY "Enter quantity on hand for that size : " WITH NO ADVANCING.
+       ACCEPT ProdSizeQty(SizeIdx).
+
+GetProd.
+       MOVE "Y" TO ProdExists.
+       DISPLAY " ".
+       DISPLAY "Enter Product Code to find : " WITH NO ADVANCING.
+       ACCEPT ProdCode.
+       READ ProductFile
+           INVALID KEY MOVE "N" TO ProdExists
+       END-READ.
+
+       IF ProdExists = "N"
+           DISPLAY "Product code doesn't exist "
+       END-IF.
+
+       IF ProdExists = "Y"
+           DISPLAY "Code : " ProdCode
+           DISPLAY "Name : " ProdName
+           PERFORM DisplayOneSize VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > 3
+       END-IF.
+
+DisplayOneSize.
+       DISPLAY "  Size " SizeIdx " : " ProdSizeLabel(SizeIdx)
+           " - Qty on hand : " ProdSizeQty(SizeIdx).
+
+UpdateStock.
+       MOVE "Y" TO ProdExists.
+       DISPLAY " "
+       DISPLAY "Enter Product Code : " WITH NO ADVANCING.
+       ACCEPT ProdCode.
+       READ ProductFile
+           INVALID KEY MOVE "N" TO ProdExists
+       END-READ.
+
+       IF ProdExists = "N"
+           DISPLAY "Product code doesn't exist"
+       ELSE
+           PERFORM DisplayOneSize VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > 3
+           DISPLAY "Which size number to update (1-3) : " WITH NO ADVANCING
+           ACCEPT SizeIdx
+
+           IF SizeIdx < 1 OR SizeIdx > 3
+               DISPLAY "Size number must be 1, 2 or 3 - update rejected."
+           ELSE
+               DISPLAY "Current qty on hand : " ProdSizeQty(SizeIdx)
+               DISPLAY "Enter quantity received (or a negative number for a sale) : "
+                   WITH NO ADVANCING
+               ACCEPT StockChange
+
+               COMPUTE NewStock = ProdSizeQty(SizeIdx) + StockChange
+
+               IF NewStock < 0
+                   DISPLAY "That would take stock below zero - update rejected."
+               ELSE
+                   MOVE NewStock TO ProdSizeQty(SizeIdx)
+                   REWRITE ProductData
+                       INVALID KEY DISPLAY "Stock not updated"
+                       NOT INVALID KEY
+                           DISPLAY "New qty on hand : " ProdSizeQty(SizeIdx)
+                   END-REWRITE
+               END-IF
+           END-IF
+       END-IF.
+
+*> Looks a product up by name instead of by code: rebuilds an
+*> in-memory, name-ordered table off ProductFile and does a real
+*> SEARCH ALL (binary search) against it, the way a name lookup would
+*> work if ProdName were the file's key instead of ProdCode.
+SearchByName.
+       DISPLAY " ".
+       DISPLAY "Enter Product Name to search for : " WITH NO ADVANCING.
+       ACCEPT SearchName.
+
+       PERFORM BuildNameTable.
+
+       MOVE "N" TO SearchFound.
+       IF NameTableCount = 0
+           DISPLAY "No products on file."
+       ELSE
+           SEARCH ALL NameEntry
+               AT END DISPLAY "No product found with that name."
+               WHEN NTName(NTIdx) = SearchName
+                   MOVE "Y" TO SearchFound
+           END-SEARCH
+       END-IF.
+
+       IF SearchFound = "Y"
+           MOVE NTCode(NTIdx) TO ProdCode
+           READ ProductFile
+               INVALID KEY DISPLAY "Product code doesn't exist"
+           END-READ
+           DISPLAY "Code : " ProdCode
+           DISPLAY "Name : " ProdName
+           PERFORM DisplayOneSize VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > 3
+
+           DISPLAY "Update a size's quantity on hand? (Y/N) : " WITH NO ADVANCING
+           ACCEPT Confirm
+           IF Confirm = "Y" OR Confirm = "y"
+               DISPLAY "Which size number to update (1-3) : " WITH NO ADVANCING
+               ACCEPT SizeIdx
+               IF SizeIdx < 1 OR SizeIdx > 3
+                   DISPLAY "Size number must be 1, 2 or 3 - update rejected."
+               ELSE
+                   DISPLAY "Enter new quantity on hand : " WITH NO ADVANCING
+                   ACCEPT ProdSizeQty(SizeIdx)
+                   REWRITE ProductData
+                       INVALID KEY DISPLAY "Product not updated"
+                   END-REWRITE
+               END-IF
+           END-IF
+       END-IF.
+
+*> Browses the whole file in ProdCode order into NameTable, then
+*> bubble-sorts it into ascending ProdName order so SEARCH ALL's
+*> binary search is valid against it.
+BuildNameTable.
+       MOVE 0 TO NameTableCount.
+       MOVE LOW-VALUES TO ProdCode.
+       START ProductFile KEY IS GREATER THAN OR EQUAL TO ProdCode
+           INVALID KEY MOVE "Y" TO BrowseEOF
+           NOT INVALID KEY MOVE "N" TO BrowseEOF
+       END-START.
+
+       PERFORM LoadOneIntoNameTable UNTIL BrowseEOF = "Y".
+       PERFORM SortNameTable.
+
+LoadOneIntoNameTable.
+       READ ProductFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
+
+       IF BrowseEOF = "N"
+           IF NameTableCount < 20
+               ADD 1 TO NameTableCount
+               SET NTIdx TO NameTableCount
+               MOVE ProdName TO NTName(NTIdx)
+               MOVE ProdCode TO NTCode(NTIdx)
+           ELSE
+               DISPLAY "More than 20 products on file - name search limited to the first 20."
+               MOVE "Y" TO BrowseEOF
+           END-IF
+       END-IF.
+
+SortNameTable.
+       IF NameTableCount > 1
+           MOVE "N" TO SortedFlag
+           PERFORM BubblePass UNTIL SortedFlag = "Y"
+       END-IF.
+
+BubblePass.
+       MOVE "Y" TO SortedFlag.
+       MOVE 1 TO InnerIdx.
+       PERFORM CompareAdjacent UNTIL InnerIdx >= NameTableCount.
+
+CompareAdjacent.
+       SET NTIdx TO InnerIdx.
+       IF NTName(NTIdx) > NTName(NTIdx + 1)
+           MOVE NameEntry(NTIdx) TO SwapTemp
+           MOVE NameEntry(NTIdx + 1) TO NameEntry(NTIdx)
+           MOVE SwapTemp TO NameEntry(NTIdx + 1)
+           MOVE "N" TO SortedFlag
+       END-IF.
+       ADD 1 TO InnerIdx.
