@@ -0,0 +1,225 @@
+
+       >>SOURCE FORMAT FREE
+*> Add Customer, broken out of program_'s menu into its own callable
+*> module. Opens CustomerFile and AuditFile itself for the life of the
+*> call; program_ closes its own handles to those files before the
+*> CALL and reopens them once control comes back.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ADDCUST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 NewCustID PIC 9(6).
+01 NewCustFName PIC X(15).
+01 NewCustLName PIC X(15).
+01 NewCustAddress PIC X(30).
+01 NewCustPhone PIC X(15).
+01 NewCustEmail PIC X(30).
+01 NewCustStatus PIC X(1).
+01 NewCustBalance PIC 9(7)V99.
+01 NewCustBirthDate PIC 9(8).
+01 DupFound PIC X.
+01 Confirm PIC X.
+01 BrowseEOF PIC X.
+01 NextCustID PIC 9(6).
+01 HighestCustID PIC 9(6).
+01 EntryID PIC X(6).
+01 IDValid PIC X.
+*> Oversized landing spot for console text entries, so an entry
+*> longer than the target field can be checked for overflow before
+*> the MOVE into that field quietly truncates it.
+01 EntryBuffer PIC X(50).
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
+
+       PERFORM AddCust.
+
+       CLOSE CustomerFile, AuditFile.
+       GOBACK.
+
+WriteAudit.
+       ACCEPT AuditDate FROM DATE YYYYMMDD.
+       ACCEPT AuditTime FROM TIME.
+       WRITE AuditRecord.
+
+AddCust.
+       DISPLAY " "
+       PERFORM AssignNextCustID.
+       DISPLAY "Next available Customer ID is : " NextCustID.
+       DISPLAY "Press Enter to accept it, or type your own ID : " WITH NO ADVANCING
+       ACCEPT EntryID
+       IF EntryID = SPACES
+           MOVE NextCustID TO CustID
+       ELSE
+           CALL "VALIDID" USING EntryID, IDValid
+           IF IDValid = "N"
+               DISPLAY "Customer ID must be 6 digits and not all zeros - using suggested ID instead."
+               MOVE NextCustID TO CustID
+           ELSE
+               MOVE EntryID TO CustID
+           END-IF
+       END-IF.
+       DISPLAY "Customer ID : " CustID.
+       DISPLAY "Enter First Name : " WITH NO ADVANCING.
+       MOVE SPACES TO EntryBuffer.
+       ACCEPT EntryBuffer.
+       IF EntryBuffer(16:35) NOT = SPACES
+           DISPLAY "First name entry is longer than 15 characters - it will be cut off."
+       END-IF.
+       MOVE EntryBuffer TO CustFName.
+       DISPLAY "Enter Last Name : " WITH NO ADVANCING.
+       MOVE SPACES TO EntryBuffer.
+       ACCEPT EntryBuffer.
+       IF EntryBuffer(16:35) NOT = SPACES
+           DISPLAY "Last name entry is longer than 15 characters - it will be cut off."
+       END-IF.
+       MOVE EntryBuffer TO CustLName.
+       DISPLAY "Enter Address : " WITH NO ADVANCING.
+       MOVE SPACES TO EntryBuffer.
+       ACCEPT EntryBuffer.
+       IF EntryBuffer(31:20) NOT = SPACES
+           DISPLAY "Address entry is longer than 30 characters - it will be cut off."
+       END-IF.
+       MOVE EntryBuffer TO CustAddress.
+       DISPLAY "Enter Phone Number : " WITH NO ADVANCING.
+       MOVE SPACES TO EntryBuffer.
+       ACCEPT EntryBuffer.
+       IF EntryBuffer(16:35) NOT = SPACES
+           DISPLAY "Phone number entry is longer than 15 characters - it will be cut off."
+       END-IF.
+       MOVE EntryBuffer TO CustPhone.
+       DISPLAY "Enter Email : " WITH NO ADVANCING.
+       MOVE SPACES TO EntryBuffer.
+       ACCEPT EntryBuffer.
+       IF EntryBuffer(31:20) NOT = SPACES
+           DISPLAY "Email entry is longer than 30 characters - it will be cut off."
+       END-IF.
+       MOVE EntryBuffer TO CustEmail.
+       DISPLAY "Enter Birth Date (MMDDYYYY) : " WITH NO ADVANCING.
+       ACCEPT CustBirthDate.
+       DISPLAY " ".
+
+       CALL "CLEANSE" USING CustFName, CustLName.
+
+       MOVE CustID TO NewCustID.
+       MOVE CustFName TO NewCustFName.
+       MOVE CustLName TO NewCustLName.
+       MOVE CustAddress TO NewCustAddress.
+       MOVE CustPhone TO NewCustPhone.
+       MOVE CustEmail TO NewCustEmail.
+       MOVE "A" TO NewCustStatus.
+       MOVE 0 TO NewCustBalance.
+       MOVE CustBirthDate TO NewCustBirthDate.
+
+       PERFORM CheckDuplicateName.
+
+       MOVE "Y" TO Confirm.
+       IF DupFound = "Y"
+           DISPLAY "A customer with that name is already on file."
+           DISPLAY "Add anyway? (Y/N) : " WITH NO ADVANCING
+           ACCEPT Confirm
+       END-IF.
+
+       MOVE NewCustID TO CustID.
+       MOVE NewCustFName TO CustFName.
+       MOVE NewCustLName TO CustLName.
+       MOVE NewCustAddress TO CustAddress.
+       MOVE NewCustPhone TO CustPhone.
+       MOVE NewCustEmail TO CustEmail.
+       MOVE NewCustStatus TO CustStatus.
+       MOVE NewCustBalance TO CustBalance.
+       MOVE NewCustBirthDate TO CustBirthDate.
+
+       IF Confirm = "Y" OR Confirm = "y"
+           WRITE CustomerData
+               INVALID KEY DISPLAY "ID taken"
+               NOT INVALID KEY
+                   MOVE "ADD" TO AuditOp
+                   MOVE CustID TO AuditCustID
+                   MOVE SPACES TO AuditOldFName AuditOldLName
+                   MOVE CustFName TO AuditNewFName
+                   MOVE CustLName TO AuditNewLName
+                   PERFORM WriteAudit
+           END-WRITE
+       ELSE
+           DISPLAY "Add cancelled."
+       END-IF.
+
+CheckDuplicateName.
+       MOVE "N" TO DupFound.
+       MOVE LOW-VALUES TO CustID.
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+           INVALID KEY MOVE "Y" TO BrowseEOF
+           NOT INVALID KEY MOVE "N" TO BrowseEOF
+       END-START.
+
+       PERFORM ScanForDuplicate UNTIL BrowseEOF = "Y".
+
+ScanForDuplicate.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
+
+       IF BrowseEOF = "N"
+           IF CustFName = NewCustFName AND CustLName = NewCustLName
+               MOVE "Y" TO DupFound
+               MOVE "Y" TO BrowseEOF
+           END-IF
+       END-IF.
+
+*>CustomerFile is keyed in ascending CustID order, so the highest
+*>CustID on file is simply the last one this scan reads before EOF.
+AssignNextCustID.
+       MOVE 0 TO HighestCustID.
+       MOVE "N" TO BrowseEOF.
+       MOVE LOW-VALUES TO CustID.
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+           INVALID KEY MOVE "Y" TO BrowseEOF
+       END-START.
+
+       PERFORM FindHighestID UNTIL BrowseEOF = "Y".
+
+       COMPUTE NextCustID = HighestCustID + 1.
+
+FindHighestID.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
+
+       IF BrowseEOF = "N"
+           MOVE CustID TO HighestCustID
+       END-IF.
