@@ -0,0 +1,200 @@
+
+       >>SOURCE FORMAT FREE
+*> Delete Customer, broken out of program_'s menu into its own
+*> callable module. Opens CustomerFile, AuditFile and HistoryFile
+*> itself for the life of the call; program_ closes its own handles
+*> to those files before the CALL and reopens them once control comes
+*> back.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DELCUST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT HistoryFile ASSIGN TO "custhist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL AuthFile ASSIGN TO "authusers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuthFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
+FD HistoryFile.
+       01 HistoryRecord.
+              02 HistDate PIC X(8).
+              02 HistTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 HistOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 HistCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 HistFName PIC X(15).
+              02 HistLName PIC X(15).
+              02 HistAddress PIC X(30).
+              02 HistPhone PIC X(15).
+              02 HistEmail PIC X(30).
+              02 HistStatus PIC X(1).
+              02 HistBalance PIC 9(7)V99.
+              02 HistBirthDate PIC 9(8).
+
+FD AuthFile.
+       COPY "authuser.cpy".
+
+WORKING-STORAGE SECTION.
+01 CustExists PIC X.
+01 Confirm PIC X.
+01 SaveCustFName PIC X(15).
+01 SaveCustLName PIC X(15).
+01 EnteredOperatorID PIC X(6).
+01 EnteredPIN PIC X(4).
+01 PINValid PIC X.
+01 AuthEOF PIC X.
+01 AuthFileStatus PIC XX.
+01 EntryID PIC X(6).
+01 IDValid PIC X.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
+       OPEN EXTEND HistoryFile.
+
+       PERFORM DeleteCust.
+
+       CLOSE CustomerFile, AuditFile, HistoryFile.
+       GOBACK.
+
+WriteAudit.
+       ACCEPT AuditDate FROM DATE YYYYMMDD.
+       ACCEPT AuditTime FROM TIME.
+       WRITE AuditRecord.
+
+*> Looks the entered operator ID/PIN pair up in authusers.txt instead
+*> of checking against one PIN compiled into every copy of this
+*> program, so a person can be added or dropped from the file without
+*> a recompile. AuthFile is declared OPTIONAL because a missing
+*> authusers.txt must not abend the run unit - it means no one is
+*> authorized yet, so the delete is refused the same as a bad PIN.
+CheckAuthorization.
+       MOVE "N" TO PINValid.
+       MOVE "N" TO AuthEOF.
+       OPEN INPUT AuthFile.
+       IF AuthFileStatus NOT = "00" AND AuthFileStatus NOT = "05"
+           DISPLAY "Authorized-users file not found. Delete cancelled."
+           MOVE "Y" TO AuthEOF
+       ELSE
+           READ AuthFile
+               AT END MOVE "Y" TO AuthEOF
+           END-READ
+           PERFORM ScanAuthUsers UNTIL AuthEOF = "Y" OR PINValid = "Y"
+       END-IF.
+       CLOSE AuthFile.
+
+ScanAuthUsers.
+       IF AuthOperatorID = EnteredOperatorID AND AuthPIN = EnteredPIN
+           MOVE "Y" TO PINValid
+       ELSE
+           READ AuthFile
+               AT END MOVE "Y" TO AuthEOF
+           END-READ
+       END-IF.
+
+WriteHistory.
+       ACCEPT HistDate FROM DATE YYYYMMDD.
+       ACCEPT HistTime FROM TIME.
+       MOVE CustID TO HistCustID.
+       MOVE CustFName TO HistFName.
+       MOVE CustLName TO HistLName.
+       MOVE CustAddress TO HistAddress.
+       MOVE CustPhone TO HistPhone.
+       MOVE CustEmail TO HistEmail.
+       MOVE CustStatus TO HistStatus.
+       MOVE CustBalance TO HistBalance.
+       MOVE CustBirthDate TO HistBirthDate.
+       WRITE HistoryRecord.
+
+DeleteCust.
+       MOVE "Y" TO CustExists.
+       DISPLAY " "
+       DISPLAY "Enter ID to delete : " WITH NO ADVANCING
+       ACCEPT EntryID
+       CALL "VALIDID" USING EntryID, IDValid
+
+       IF IDValid = "N"
+           DISPLAY "Customer ID must be 6 digits and not all zeros."
+       ELSE
+           MOVE EntryID TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO CustExists
+           END-READ
+       END-IF.
+
+       IF IDValid = "Y" AND CustExists = "N"
+           DISPLAY "Key doesnt exist"
+       END-IF.
+       IF IDValid = "Y" AND CustExists = "Y"
+           IF CustInactive
+               DISPLAY "Customer is already inactive."
+           ELSE
+               DISPLAY "Are you sure? (Y/N) : " WITH NO ADVANCING
+               ACCEPT Confirm
+               DISPLAY " "
+
+               IF Confirm = "Y" OR Confirm = "y"
+                   DISPLAY "Enter operator ID : " WITH NO ADVANCING
+                   ACCEPT EnteredOperatorID
+                   DISPLAY "Enter supervisor PIN to authorize : " WITH NO ADVANCING
+                   ACCEPT EnteredPIN
+                   PERFORM CheckAuthorization
+                   IF PINValid NOT = "Y"
+                       DISPLAY "Not an authorized operator/PIN. Delete cancelled."
+                   ELSE
+                       PERFORM WriteHistory
+                       MOVE CustFName TO SaveCustFName
+                       MOVE CustLName TO SaveCustLName
+                       SET CustInactive TO TRUE
+                       REWRITE CustomerData
+                           INVALID KEY DISPLAY "Key doesnt exist"
+                           NOT INVALID KEY
+                               MOVE "DEACT" TO AuditOp
+                               MOVE CustID TO AuditCustID
+                               MOVE SaveCustFName TO AuditOldFName
+                               MOVE SaveCustLName TO AuditOldLName
+                               MOVE SaveCustFName TO AuditNewFName
+                               MOVE SaveCustLName TO AuditNewLName
+                               PERFORM WriteAudit
+                       END-REWRITE
+                   END-IF
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF
+       END-IF.
