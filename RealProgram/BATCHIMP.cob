@@ -0,0 +1,176 @@
+
+       >>SOURCE FORMAT FREE
+*> Batch Import, broken out of program_'s menu into its own callable
+*> module, the same way AddCust/DeleteCust/UpdateCust/GetCust were.
+*> It never prompts for input (it just works its way through
+*> custimport.txt), which makes it safe to drive unattended from a
+*> batch job stream as well as from the interactive menu.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCHIMP.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL ImportFile ASSIGN TO "custimport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ImportFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
+FD ImportFile.
+       01 ImportRecord.
+              02 ImportID PIC 9(6).
+              02 ImportFName PIC X(15).
+              02 ImportLName PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 ImportEOF PIC X.
+01 ImportCount PIC 9(7) VALUE ZERO.
+01 NewCustID PIC 9(6).
+01 NewCustFName PIC X(15).
+01 NewCustLName PIC X(15).
+01 NewCustAddress PIC X(30).
+01 NewCustPhone PIC X(15).
+01 NewCustEmail PIC X(30).
+01 NewCustStatus PIC X(1).
+01 NewCustBalance PIC 9(7)V99.
+01 NewCustBirthDate PIC 9(8).
+01 DupFound PIC X.
+01 BrowseEOF PIC X.
+01 ImportFileStatus PIC XX.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
+
+       PERFORM BatchImport.
+
+       CLOSE CustomerFile, AuditFile.
+       IF ImportFileStatus = "00"
+           MOVE RC-SUCCESS TO RETURN-CODE
+       ELSE
+           MOVE RC-WARNING TO RETURN-CODE
+       END-IF.
+       GOBACK.
+
+WriteAudit.
+       ACCEPT AuditDate FROM DATE YYYYMMDD.
+       ACCEPT AuditTime FROM TIME.
+       WRITE AuditRecord.
+
+CheckDuplicateName.
+       MOVE "N" TO DupFound.
+       MOVE LOW-VALUES TO CustID.
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+           INVALID KEY MOVE "Y" TO BrowseEOF
+           NOT INVALID KEY MOVE "N" TO BrowseEOF
+       END-START.
+
+       PERFORM ScanForDuplicate UNTIL BrowseEOF = "Y".
+
+ScanForDuplicate.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
+
+       IF BrowseEOF = "N"
+           IF CustFName = NewCustFName AND CustLName = NewCustLName
+               MOVE "Y" TO DupFound
+               MOVE "Y" TO BrowseEOF
+           END-IF
+       END-IF.
+
+BatchImport.
+       MOVE "N" TO ImportEOF.
+       MOVE 0 TO ImportCount.
+       DISPLAY " ".
+       DISPLAY "Importing customers from custimport.txt...".
+       OPEN INPUT ImportFile.
+
+       IF ImportFileStatus NOT = "00" AND ImportFileStatus NOT = "05"
+           DISPLAY "custimport.txt could not be opened - nothing imported tonight."
+           MOVE "Y" TO ImportEOF
+       ELSE
+           READ ImportFile
+               AT END MOVE "Y" TO ImportEOF
+           END-READ
+
+           IF ImportFileStatus = "05" AND ImportEOF = "Y"
+               DISPLAY "No custimport.txt found - nothing to import tonight."
+           END-IF
+
+           PERFORM ImportOne UNTIL ImportEOF = "Y"
+       END-IF.
+
+       CLOSE ImportFile.
+       DISPLAY "Batch import complete. Customers added : " ImportCount.
+
+ImportOne.
+       MOVE ImportID TO NewCustID.
+       MOVE ImportFName TO NewCustFName.
+       MOVE ImportLName TO NewCustLName.
+       MOVE SPACES TO NewCustAddress NewCustPhone NewCustEmail.
+       MOVE "A" TO NewCustStatus.
+       MOVE 0 TO NewCustBalance.
+       MOVE 0 TO NewCustBirthDate.
+
+       PERFORM CheckDuplicateName.
+
+       IF DupFound = "Y"
+           DISPLAY "Skipping duplicate name for ID " ImportID
+       ELSE
+           MOVE NewCustID TO CustID
+           MOVE NewCustFName TO CustFName
+           MOVE NewCustLName TO CustLName
+           MOVE NewCustAddress TO CustAddress
+           MOVE NewCustPhone TO CustPhone
+           MOVE NewCustEmail TO CustEmail
+           MOVE NewCustStatus TO CustStatus
+           MOVE NewCustBalance TO CustBalance
+           MOVE NewCustBirthDate TO CustBirthDate
+
+           WRITE CustomerData
+               INVALID KEY DISPLAY "ID taken, skipped : " ImportID
+               NOT INVALID KEY
+                   ADD 1 TO ImportCount
+                   MOVE "ADD" TO AuditOp
+                   MOVE CustID TO AuditCustID
+                   MOVE SPACES TO AuditOldFName AuditOldLName
+                   MOVE CustFName TO AuditNewFName
+                   MOVE CustLName TO AuditNewLName
+                   PERFORM WriteAudit
+           END-WRITE
+       END-IF.
+
+       READ ImportFile
+           AT END MOVE "Y" TO ImportEOF
+       END-READ.
