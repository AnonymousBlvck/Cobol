@@ -0,0 +1,87 @@
+
+       >>SOURCE FORMAT FREE
+*> One-time conversion of customer.txt from the old 2-digit CustID
+*> key to the new 6-digit key. Run once, by hand, after dropping in
+*> the new copy of program_ and before it is used again: it reads
+*> the file under the old layout and rewrites every record under
+*> the new layout into customer.new, which then gets renamed over
+*> customer.txt.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. custconv.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT OldCustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OldCustID.
+
+       SELECT NewCustomerFile ASSIGN TO "customer.new"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NewCustID.
+
+DATA DIVISION.
+FILE SECTION.
+FD OldCustomerFile.
+       01 OldCustomerData.
+              02 OldCustID PIC 99.
+              02 OldCustFName PIC X(15).
+              02 OldCustLName PIC X(15).
+
+FD NewCustomerFile.
+       01 NewCustomerData.
+              02 NewCustID PIC 9(6).
+              02 NewCustFName PIC X(15).
+              02 NewCustLName PIC X(15).
+              02 NewCustAddress PIC X(30).
+              02 NewCustPhone PIC X(15).
+              02 NewCustEmail PIC X(30).
+              02 NewCustStatus PIC X(1).
+              02 NewCustBalance PIC 9(7)V99.
+              02 NewCustBirthDate PIC 9(8).
+              02 NewCustLocale PIC X(1).
+
+WORKING-STORAGE SECTION.
+01 EOF PIC X VALUE "N".
+01 RecsConverted PIC 9(7) VALUE ZERO.
+       COPY "retcode.cpy".
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN INPUT OldCustomerFile.
+       OPEN OUTPUT NewCustomerFile.
+
+       READ OldCustomerFile
+           AT END MOVE "Y" TO EOF
+       END-READ.
+
+       PERFORM ConvertOne UNTIL EOF = "Y".
+
+       CLOSE OldCustomerFile, NewCustomerFile.
+       DISPLAY "Customers converted : " RecsConverted.
+       DISPLAY "Rename customer.new over customer.txt to finish.".
+       MOVE RC-SUCCESS TO RETURN-CODE.
+       GOBACK.
+
+ConvertOne.
+       MOVE SPACES TO NewCustomerData.
+       MOVE OldCustID TO NewCustID.
+       MOVE OldCustFName TO NewCustFName.
+       MOVE OldCustLName TO NewCustLName.
+       MOVE "A" TO NewCustStatus.
+       MOVE 0 TO NewCustBalance.
+       MOVE 0 TO NewCustBirthDate.
+       MOVE SPACE TO NewCustLocale.
+
+       WRITE NewCustomerData
+           INVALID KEY DISPLAY "Duplicate key on convert : " OldCustID
+       END-WRITE.
+
+       ADD 1 TO RecsConverted.
+
+       READ OldCustomerFile
+           AT END MOVE "Y" TO EOF
+       END-READ.
