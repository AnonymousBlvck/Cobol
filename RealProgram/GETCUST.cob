@@ -0,0 +1,200 @@
+
+       >>SOURCE FORMAT FREE
+*> Get Customer, broken out of program_'s menu into its own callable
+*> module. Opens CustomerFile I-O (the only write this option makes is
+*> saving the operator's US/International date-locale choice back onto
+*> CustLocale the first time a customer is looked up, so later lookups
+*> stop re-prompting for it) and MailLabelFile for the optional
+*> mailing-label side feature; program_ closes its own handle to
+*> CustomerFile before the CALL and reopens it once control comes back.
+*> program_ passes its InquiryMode flag in via LInquiryMode so a
+*> read-only inquiry session opens CustomerFile INPUT instead of I-O
+*> and never saves the date-locale choice back onto the record.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETCUST.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+*> Tier digit thresholded off CustBalance by DeriveTierDigit below,
+*> classified the same CLASS-condition way coboltut.cob's
+*> PassingScore classifies a letter grade.
+       CLASS GoldTier IS "7" THRU "9"
+       CLASS SilverTier IS "4" THRU "6"
+       CLASS BronzeTier IS "0" THRU "3".
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT MailLabelFile ASSIGN TO "MailLabel.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD MailLabelFile.
+       01 MailLabelLine PIC X(30).
+
+WORKING-STORAGE SECTION.
+01 CustExists PIC X.
+01 DispBirthDate PIC 99/99/9999.
+01 BirthDateParts.
+       02 BDMonth PIC 99.
+       02 BDDay PIC 99.
+       02 BDYear PIC 9999.
+01 DispBirthDateIntl PIC X(10).
+01 DateFormatChoice PIC X.
+01 DispBalance PIC $$$,$$9.99.
+01 EntryID PIC X(6).
+01 IDValid PIC X.
+01 PrintLabelConfirm PIC X.
+01 LabelNameLine PIC X(30).
+01 LabelPtr PIC 99.
+01 TierDigit PIC X(1).
+
+LINKAGE SECTION.
+       01 LInquiryMode PIC X.
+
+PROCEDURE DIVISION USING LInquiryMode.
+StartPara.
+       IF LInquiryMode = "Y"
+           OPEN INPUT CustomerFile
+       ELSE
+           OPEN I-O CustomerFile
+       END-IF.
+
+       PERFORM GetCust.
+
+       CLOSE CustomerFile.
+       GOBACK.
+
+GetCust.
+       MOVE "Y" TO CustExists.
+       DISPLAY " ".
+       DISPLAY "Enter Customer ID to find : " WITH NO ADVANCING.
+       ACCEPT EntryID.
+       CALL "VALIDID" USING EntryID, IDValid.
+
+       IF IDValid = "N"
+           MOVE "N" TO CustExists
+           DISPLAY "Customer ID must be 6 digits and not all zeros."
+       ELSE
+           MOVE EntryID TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO CustExists
+           END-READ
+           IF CustExists = "N"
+               DISPLAY "Customer doesn't exist "
+           END-IF
+       END-IF.
+
+       IF CustExists="Y"
+           DISPLAY "ID : " CustID
+           DISPLAY "First name : " CustFName
+           DISPLAY "Last name : " CustLName
+           DISPLAY "Address : " CustAddress
+           DISPLAY "Phone : " CustPhone
+           DISPLAY "Email : " CustEmail
+           IF CustActive
+               DISPLAY "Status : Active"
+           ELSE
+               DISPLAY "Status : Inactive"
+           END-IF
+           MOVE CustBalance TO DispBalance
+           DISPLAY "Balance : " DispBalance
+
+           IF NOT CustLocaleUS AND NOT CustLocaleIntl
+               PERFORM AskAndSaveDateLocale
+           END-IF
+           PERFORM DisplayBirthDate
+
+           PERFORM DeriveTierDigit
+           EVALUATE TRUE
+               WHEN TierDigit IS GoldTier DISPLAY "Tier : Gold"
+               WHEN TierDigit IS SilverTier DISPLAY "Tier : Silver"
+               WHEN TierDigit IS BronzeTier DISPLAY "Tier : Bronze"
+           END-EVALUATE
+
+           DISPLAY "Print a mailing label for this customer? (Y/N) : "
+               WITH NO ADVANCING
+           ACCEPT PrintLabelConfirm
+           IF PrintLabelConfirm = "Y" OR PrintLabelConfirm = "y"
+               PERFORM PrintMailingLabel
+           END-IF
+       END-IF.
+
+*> Asked once per customer, the first time they're looked up with no
+*> CustLocale on file yet; the choice is saved back onto the record so
+*> every later lookup (and reports_programe's customer list) formats
+*> the birth date the same way without asking again.
+AskAndSaveDateLocale.
+       DISPLAY "Show birth date as US (MM/DD/YYYY) or International (DD/MM/YYYY)? (U/I) : "
+           WITH NO ADVANCING.
+       ACCEPT DateFormatChoice.
+       IF DateFormatChoice = "I" OR DateFormatChoice = "i"
+           SET CustLocaleIntl TO TRUE
+       ELSE
+           SET CustLocaleUS TO TRUE
+       END-IF.
+       IF LInquiryMode NOT = "Y"
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Date-locale preference not saved"
+           END-REWRITE
+       END-IF.
+
+DisplayBirthDate.
+       IF CustLocaleIntl
+           MOVE CustBirthDate TO BirthDateParts
+           MOVE SPACES TO DispBirthDateIntl
+           STRING BDDay DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  BDMonth DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  BDYear DELIMITED BY SIZE
+                  INTO DispBirthDateIntl
+           END-STRING
+           DISPLAY "Birth Date : " DispBirthDateIntl
+       ELSE
+           MOVE CustBirthDate TO DispBirthDate
+           DISPLAY "Birth Date : " DispBirthDate
+       END-IF.
+
+DeriveTierDigit.
+       IF CustBalance >= 1000
+           MOVE "9" TO TierDigit
+       ELSE
+           IF CustBalance >= 500
+               MOVE "5" TO TierDigit
+           ELSE
+               MOVE "1" TO TierDigit
+           END-IF
+       END-IF.
+
+PrintMailingLabel.
+       OPEN EXTEND MailLabelFile.
+
+       MOVE SPACES TO LabelNameLine.
+       MOVE 1 TO LabelPtr.
+       STRING CustFName DELIMITED BY SPACE
+              SPACE
+              CustLName DELIMITED BY SPACE
+              INTO LabelNameLine
+              WITH POINTER LabelPtr
+       END-STRING.
+
+       MOVE LabelNameLine TO MailLabelLine.
+       WRITE MailLabelLine.
+       MOVE CustAddress TO MailLabelLine.
+       WRITE MailLabelLine.
+       MOVE SPACES TO MailLabelLine.
+       WRITE MailLabelLine.
+
+       CLOSE MailLabelFile.
+       DISPLAY "Label appended to MailLabel.txt".
