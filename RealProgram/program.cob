@@ -9,109 +9,419 @@ FILE-CONTROL.
 
        SELECT CustomerFile ASSIGN TO "customer.txt"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS CustID.
 
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-       01 CustomerData.
-              02 CustID PIC 99.
-              02 CustFName PIC X(15).
-              02 CustLName PIC X(15).
-       
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
 WORKING-STORAGE SECTION.
-01 Choice PIC 9.
+01 ListTotal PIC 9(7)V99 VALUE ZERO.
+01 ListIncr PIC 9(7)V99 VALUE 1.
+01 ListCountDisp PIC 9(7).
+01 SaveCustFName PIC X(15).
+01 SaveCustLName PIC X(15).
+01 TaxRate PIC V999 VALUE 0.075.
+01 PurchaseAmount PIC 9(4)V99.
+01 TaxedAmount PIC 9(7)V99.
+01 DispTaxedAmount PIC $$$,$$9.99.
+01 DispBalance PIC $$$,$$9.99.
+01 SearchLName PIC X(15).
+01 SearchLen PIC 99.
+01 SearchCount PIC 9(7).
+01 Choice PIC 99.
 01 StayOpen PIC X value "Y".
 01 CustExists PIC x.
+01 BrowseEOF PIC X.
+01 AuditEOF PIC X.
+01 AuditFoundAny PIC X.
+01 UndoTargetID PIC 9(6).
+01 LastAuditOp PIC X(6).
+01 LastAuditCustID PIC 9(6).
+01 LastAuditOldFName PIC X(15).
+01 EntryID PIC X(6).
+01 IDValid PIC X.
+01 LastAuditOldLName PIC X(15).
+01 LastAuditNewFName PIC X(15).
+01 LastAuditNewLName PIC X(15).
+01 MenuCustCount PIC 9(7).
+01 InquiryMode PIC X VALUE "N".
+01 ModeChoice PIC X.
 
 PROCEDURE DIVISION.
 StartPara.
-       OPEN I-O CustomerFile.
+       DISPLAY "Enter M for full maintenance mode, I for read-only inquiry : "
+           WITH NO ADVANCING.
+       ACCEPT ModeChoice.
+       IF ModeChoice = "I" OR ModeChoice = "i"
+           MOVE "Y" TO InquiryMode
+           OPEN INPUT CustomerFile
+       ELSE
+           MOVE "N" TO InquiryMode
+           OPEN I-O CustomerFile
+       END-IF.
+       OPEN EXTEND AuditFile.
        PERFORM UNTIL StayOpen="N"
+            PERFORM CountCustomers
             DISPLAY " "
-            DISPLAY "Customer records"
-            DISPLAY "1 : Add Customer "
-            DISPLAY "2 : Delete Customer "
-            DISPLAY "3 : Update Customer "
+            IF InquiryMode = "Y"
+                DISPLAY "Customer records - READ ONLY INQUIRY   (on file : "
+                    MenuCustCount ")"
+            ELSE
+                DISPLAY "Customer records   (on file : " MenuCustCount ")"
+            END-IF
+            IF InquiryMode = "N"
+                DISPLAY "1 : Add Customer "
+                DISPLAY "2 : Delete Customer "
+                DISPLAY "3 : Update Customer "
+            END-IF
             DISPLAY "4 : Get Customer "
+            DISPLAY "5 : List All Customers "
+            DISPLAY "6 : Print Customer Report "
+            IF InquiryMode = "N"
+                DISPLAY "7 : Batch Import Customers "
+            END-IF
+            DISPLAY "8 : Search Customers By Last Name "
+            IF InquiryMode = "N"
+                DISPLAY "9 : Record Purchase (Apply Tax To Balance) "
+                DISPLAY "10 : Undo Last Change "
+            END-IF
             DISPLAY "0 : Quit "
             DISPLAY ": " WITH NO ADVANCING
             ACCEPT Choice
 
-            EVALUATE Choice
-               WHEN 1 PERFORM AddCust
-               WHEN 2 PERFORM DeleteCust
-               WHEN 3 PERFORM UpdateCust
-               WHEN 4 PERFORM GetCust
-               WHEN OTHER MOVE "N" TO StayOpen
-            END-EVALUATE
+            IF InquiryMode = "Y" AND Choice NOT = 4 AND Choice NOT = 5
+                    AND Choice NOT = 6 AND Choice NOT = 8 AND Choice NOT = 0
+                DISPLAY "That option is not available in inquiry mode."
+            ELSE
+                EVALUATE Choice
+                   WHEN 1
+                       PERFORM ReleaseFilesForSubprogram
+                       CALL "ADDCUST"
+                       PERFORM ReclaimFilesAfterSubprogram
+                   WHEN 2
+                       PERFORM ReleaseFilesForSubprogram
+                       CALL "DELCUST"
+                       PERFORM ReclaimFilesAfterSubprogram
+                   WHEN 3
+                       PERFORM ReleaseFilesForSubprogram
+                       CALL "UPDCUST"
+                       PERFORM ReclaimFilesAfterSubprogram
+                   WHEN 4
+                       CLOSE CustomerFile
+                       CALL "GETCUST" USING InquiryMode
+                       PERFORM ReclaimCustomerFile
+                   WHEN 5 PERFORM ListCust
+                   WHEN 6 PERFORM PrintReport
+                   WHEN 7
+                       PERFORM ReleaseFilesForSubprogram
+                       CALL "BATCHIMP"
+                       PERFORM ReclaimFilesAfterSubprogram
+                   WHEN 8 PERFORM SearchCust
+                   WHEN 9 PERFORM RecordPurchase
+                   WHEN 10 PERFORM UndoLastChange
+                   WHEN 0 MOVE "N" TO StayOpen
+                   WHEN OTHER DISPLAY "Please enter a number from the menu."
+                END-EVALUATE
+            END-IF
         END-PERFORM.
-CLOSE CustomerFile.
+CLOSE CustomerFile, AuditFile.
 STOP RUN.
 
-AddCust.
-       DISPLAY " "
-       DISPLAY "Enter ID : " WITH NO ADVANCING.
-       ACCEPT CustID.
-       DISPLAY "Enter First Name : " WITH NO ADVANCING.
-       ACCEPT CustFName.
-       DISPLAY "Enter Last Name : " WITH NO ADVANCING.
-       ACCEPT CustLName.
-       DISPLAY " ".
+*>Add/Delete/Update/Get are out-of-process subprograms (ADDCUST,
+*>DELCUST, UPDCUST, GETCUST); each opens CustomerFile (and AuditFile,
+*>where it writes one) for itself, so this program must give up its
+*>own handles before the CALL and take them back once control returns.
+ReleaseFilesForSubprogram.
+       CLOSE CustomerFile, AuditFile.
 
-       WRITE CustomerData
-           INVALID KEY DISPLAY "ID taken"
-       END-WRITE.
+ReclaimFilesAfterSubprogram.
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
 
-DeleteCust.
-       DISPLAY " "
-       DISPLAY "Enter ID to delete : " WITH NO ADVANCING
-       ACCEPT CustID
-       DISPLAY " "
-       DELETE CustomerFile
-           INVALID KEY DISPLAY "Key doesnt exist"    
-       END-DELETE.
+ReclaimCustomerFile.
+       IF InquiryMode = "Y"
+           OPEN INPUT CustomerFile
+       ELSE
+           OPEN I-O CustomerFile
+       END-IF.
 
-UpdateCust.
-       MOVE "Y" TO CustExists.
-       DISPLAY " "
-       DISPLAY "Enter ID to update : " WITH NO ADVANCING
-       ACCEPT CustID
+WriteAudit.
+       ACCEPT AuditDate FROM DATE YYYYMMDD.
+       ACCEPT AuditTime FROM TIME.
+       WRITE AuditRecord.
+
+PrintReport.
+       DISPLAY " ".
+       DISPLAY "Generating customer report...".
+       CALL "reports_programe".
+       DISPLAY "Report written to CustReport.rpt".
+
+ListCust.
+       MOVE "N" TO BrowseEOF.
+       MOVE 0 TO ListTotal.
+       DISPLAY " ".
+       DISPLAY "Listing all customers..."
+       MOVE LOW-VALUES TO CustID.
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+           INVALID KEY MOVE "Y" TO BrowseEOF
+       END-START.
 
-       READ CustomerFile
-           INVALID KEY MOVE "N" TO CustExists
+       PERFORM BrowseNext UNTIL BrowseEOF = "Y".
+       MOVE ListTotal TO ListCountDisp.
+       DISPLAY "End of customer list. Customers listed : " ListCountDisp.
+
+BrowseNext.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
        END-READ.
 
-       IF CustExists="N"
-            DISPLAY "Customer doesn't exist"
-       else 
-           DISPLAY "Enter the new firstname : " WITH NO ADVANCING
-           ACCEPT CustFName
-           DISPLAY "Enter the new lastname : " WITH NO ADVANCING
-           ACCEPT CustLName
+       IF BrowseEOF = "N"
+           DISPLAY " "
+           DISPLAY "ID : " CustID
+           DISPLAY "First name : " CustFName
+           DISPLAY "Last name : " CustLName
+           DISPLAY "Address : " CustAddress
+           DISPLAY "Phone : " CustPhone
+           DISPLAY "Email : " CustEmail
+           IF CustActive
+               DISPLAY "Status : Active"
+           ELSE
+               DISPLAY "Status : Inactive"
+           END-IF
+           CALL "GETSUM" USING ListTotal, ListIncr, ListTotal
+       END-IF.
+
+SearchCust.
+       DISPLAY " ".
+       DISPLAY "Enter last name (or part of it) to search for : " WITH NO ADVANCING.
+       ACCEPT SearchLName.
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(SearchLName)) TO SearchLen.
+
+       IF SearchLen = 0
+           DISPLAY "Enter at least one character to search for."
+       ELSE
+           MOVE "N" TO BrowseEOF
+           MOVE 0 TO SearchCount
+           MOVE LOW-VALUES TO CustID
+           START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+               INVALID KEY MOVE "Y" TO BrowseEOF
+           END-START
+
+           PERFORM SearchNext UNTIL BrowseEOF = "Y"
+
+           IF SearchCount = 0
+               DISPLAY "No customers found matching that last name."
+           ELSE
+               DISPLAY "Customers found : " SearchCount
+           END-IF
        END-IF.
 
-       rewrite CustomerData 
-           INVALID KEY  DISPLAY "Customer not updated"
-       END-rewrite.
+SearchNext.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
 
-GetCust.
+       IF BrowseEOF = "N"
+           IF CustLName(1:SearchLen) = SearchLName(1:SearchLen)
+               ADD 1 TO SearchCount
+               DISPLAY " "
+               DISPLAY "ID : " CustID
+               DISPLAY "First name : " CustFName
+               DISPLAY "Last name : " CustLName
+               IF CustActive
+                   DISPLAY "Status : Active"
+               ELSE
+                   DISPLAY "Status : Inactive"
+               END-IF
+           END-IF
+       END-IF.
+
+RecordPurchase.
        MOVE "Y" TO CustExists.
        DISPLAY " ".
-       DISPLAY "Enter Customer ID to find : " WITH NO ADVANCING.
-       ACCEPT CustID.
-       READ CustomerFile
-           INVALID KEY MOVE "N" TO CustExists
-       END-READ.
+       DISPLAY "Enter Customer ID : " WITH NO ADVANCING.
+       ACCEPT EntryID.
+       CALL "VALIDID" USING EntryID, IDValid.
 
-       IF CustExists="N"
-            DISPLAY "Customer doesn't exist "
+       IF IDValid = "N"
+           DISPLAY "Customer ID must be 6 digits and not all zeros."
+       ELSE
+           MOVE EntryID TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO CustExists
+           END-READ
        END-IF.
 
-       IF CustExists="Y"
-           DISPLAY "ID : " CustID
-           DISPLAY "First name : " CustFName
-           DISPLAY "Last name : " CustLName
+       IF IDValid = "Y" AND CustExists = "N"
+           DISPLAY "Customer doesn't exist"
+       END-IF.
+       IF IDValid = "Y" AND CustExists = "Y"
+           DISPLAY "Enter purchase price : " WITH NO ADVANCING
+           ACCEPT PurchaseAmount
+           COMPUTE TaxedAmount ROUNDED = PurchaseAmount + (PurchaseAmount * TaxRate)
+           ADD TaxedAmount TO CustBalance
+
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Purchase not recorded"
+               NOT INVALID KEY
+                   MOVE TaxedAmount TO DispTaxedAmount
+                   MOVE CustBalance TO DispBalance
+                   DISPLAY "Price plus tax : " DispTaxedAmount
+                   DISPLAY "New balance : " DispBalance
+           END-REWRITE
+       END-IF.
+
+*> Undoes the most recent audit entry for one CustID, not just the
+*> last line in the whole audit trail - ReadAuditRecord scans every
+*> record but only ever keeps the LastAudit* fields from a line that
+*> matches UndoTargetID, so a later change to some other customer
+*> doesn't hide an earlier change to the one the operator asked about.
+UndoLastChange.
+       DISPLAY " ".
+       DISPLAY "Enter Customer ID to undo the last change for : "
+           WITH NO ADVANCING.
+       ACCEPT EntryID.
+       CALL "VALIDID" USING EntryID, IDValid.
+
+       IF IDValid = "N"
+           DISPLAY "Customer ID must be 6 digits and not all zeros."
+       ELSE
+           MOVE EntryID TO UndoTargetID
+
+           CLOSE AuditFile
+           OPEN INPUT AuditFile
+           MOVE "N" TO AuditEOF
+           MOVE "N" TO AuditFoundAny
+
+           PERFORM ReadAuditRecord UNTIL AuditEOF = "Y"
+
+           CLOSE AuditFile
+           OPEN EXTEND AuditFile
+
+           IF AuditFoundAny = "N"
+               DISPLAY "No audit entry found for customer " UndoTargetID "."
+           ELSE
+               MOVE LastAuditCustID TO CustID
+               READ CustomerFile
+                   INVALID KEY MOVE "N" TO CustExists
+                   NOT INVALID KEY MOVE "Y" TO CustExists
+               END-READ
+
+               IF CustExists = "N"
+                   DISPLAY "Customer on the last audit entry no longer exists."
+               ELSE
+                   EVALUATE LastAuditOp
+                       WHEN "ADD"
+                           MOVE CustFName TO SaveCustFName
+                           MOVE CustLName TO SaveCustLName
+                           SET CustInactive TO TRUE
+                           REWRITE CustomerData
+                               INVALID KEY DISPLAY "Undo failed"
+                               NOT INVALID KEY
+                                   MOVE "UNDO" TO AuditOp
+                                   MOVE CustID TO AuditCustID
+                                   MOVE SaveCustFName TO AuditOldFName
+                                   MOVE SaveCustLName TO AuditOldLName
+                                   MOVE SaveCustFName TO AuditNewFName
+                                   MOVE SaveCustLName TO AuditNewLName
+                                   PERFORM WriteAudit
+                                   DISPLAY "Undid the add : customer "
+                                       CustID " set back to inactive."
+                           END-REWRITE
+                       WHEN "UPDATE"
+                           MOVE CustFName TO SaveCustFName
+                           MOVE CustLName TO SaveCustLName
+                           MOVE LastAuditOldFName TO CustFName
+                           MOVE LastAuditOldLName TO CustLName
+                           REWRITE CustomerData
+                               INVALID KEY DISPLAY "Undo failed"
+                               NOT INVALID KEY
+                                   MOVE "UNDO" TO AuditOp
+                                   MOVE CustID TO AuditCustID
+                                   MOVE SaveCustFName TO AuditOldFName
+                                   MOVE SaveCustLName TO AuditOldLName
+                                   MOVE CustFName TO AuditNewFName
+                                   MOVE CustLName TO AuditNewLName
+                                   PERFORM WriteAudit
+                                   DISPLAY "Undid the update : name restored to "
+                                       CustFName " " CustLName
+                           END-REWRITE
+                       WHEN "DEACT"
+                           MOVE CustFName TO SaveCustFName
+                           MOVE CustLName TO SaveCustLName
+                           SET CustActive TO TRUE
+                           REWRITE CustomerData
+                               INVALID KEY DISPLAY "Undo failed"
+                               NOT INVALID KEY
+                                   MOVE "UNDO" TO AuditOp
+                                   MOVE CustID TO AuditCustID
+                                   MOVE SaveCustFName TO AuditOldFName
+                                   MOVE SaveCustLName TO AuditOldLName
+                                   MOVE SaveCustFName TO AuditNewFName
+                                   MOVE SaveCustLName TO AuditNewLName
+                                   PERFORM WriteAudit
+                                   DISPLAY "Undid the deactivation : customer "
+                                       CustID " set back to active."
+                           END-REWRITE
+                       WHEN OTHER
+                           DISPLAY "The last audit entry can't be undone automatically."
+                   END-EVALUATE
+               END-IF
+           END-IF
+       END-IF.
+
+ReadAuditRecord.
+       READ AuditFile
+           AT END MOVE "Y" TO AuditEOF
+           NOT AT END
+               IF AuditCustID = UndoTargetID
+                   MOVE "Y" TO AuditFoundAny
+                   MOVE AuditOp TO LastAuditOp
+                   MOVE AuditCustID TO LastAuditCustID
+                   MOVE AuditOldFName TO LastAuditOldFName
+                   MOVE AuditOldLName TO LastAuditOldLName
+                   MOVE AuditNewFName TO LastAuditNewFName
+                   MOVE AuditNewLName TO LastAuditNewLName
+               END-IF
+       END-READ.
+
+CountCustomers.
+       MOVE 0 TO MenuCustCount.
+       MOVE "N" TO BrowseEOF.
+       MOVE LOW-VALUES TO CustID.
+       START CustomerFile KEY IS GREATER THAN OR EQUAL TO CustID
+           INVALID KEY MOVE "Y" TO BrowseEOF
+       END-START.
+
+       PERFORM CountNext UNTIL BrowseEOF = "Y".
+
+CountNext.
+       READ CustomerFile NEXT RECORD
+           AT END MOVE "Y" TO BrowseEOF
+       END-READ.
+
+       IF BrowseEOF = "N"
+           ADD 1 TO MenuCustCount
        END-IF.
 
