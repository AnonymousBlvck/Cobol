@@ -0,0 +1,179 @@
+
+       >>SOURCE FORMAT FREE
+*> Update Customer, broken out of program_'s menu into its own
+*> callable module. Opens CustomerFile, AuditFile and HistoryFile
+*> itself for the life of the call; program_ closes its own handles
+*> to those files before the CALL and reopens them once control comes
+*> back.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UPDCUST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT CustomerFile ASSIGN TO "customer.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CustID.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT HistoryFile ASSIGN TO "custhist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custrec.cpy".
+
+FD AuditFile.
+       01 AuditRecord.
+              02 AuditDate PIC X(8).
+              02 AuditTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditOldFName PIC X(15).
+              02 AuditOldLName PIC X(15).
+              02 FILLER PIC X VALUE SPACE.
+              02 AuditNewFName PIC X(15).
+              02 AuditNewLName PIC X(15).
+
+FD HistoryFile.
+       01 HistoryRecord.
+              02 HistDate PIC X(8).
+              02 HistTime PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 HistOp PIC X(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 HistCustID PIC 9(6).
+              02 FILLER PIC X VALUE SPACE.
+              02 HistFName PIC X(15).
+              02 HistLName PIC X(15).
+              02 HistAddress PIC X(30).
+              02 HistPhone PIC X(15).
+              02 HistEmail PIC X(30).
+              02 HistStatus PIC X(1).
+              02 HistBalance PIC 9(7)V99.
+              02 HistBirthDate PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01 CustExists PIC X.
+01 SaveCustFName PIC X(15).
+01 SaveCustLName PIC X(15).
+*> Oversized landing spot for console text entries, so an entry
+*> longer than the target field can be checked for overflow before
+*> the MOVE into that field quietly truncates it.
+01 EntryBuffer PIC X(50).
+01 EntryID PIC X(6).
+01 IDValid PIC X.
+
+PROCEDURE DIVISION.
+StartPara.
+       OPEN I-O CustomerFile.
+       OPEN EXTEND AuditFile.
+       OPEN EXTEND HistoryFile.
+
+       PERFORM UpdateCust.
+
+       CLOSE CustomerFile, AuditFile, HistoryFile.
+       GOBACK.
+
+WriteAudit.
+       ACCEPT AuditDate FROM DATE YYYYMMDD.
+       ACCEPT AuditTime FROM TIME.
+       WRITE AuditRecord.
+
+WriteHistory.
+       ACCEPT HistDate FROM DATE YYYYMMDD.
+       ACCEPT HistTime FROM TIME.
+       MOVE CustID TO HistCustID.
+       MOVE CustFName TO HistFName.
+       MOVE CustLName TO HistLName.
+       MOVE CustAddress TO HistAddress.
+       MOVE CustPhone TO HistPhone.
+       MOVE CustEmail TO HistEmail.
+       MOVE CustStatus TO HistStatus.
+       MOVE CustBalance TO HistBalance.
+       MOVE CustBirthDate TO HistBirthDate.
+       WRITE HistoryRecord.
+
+UpdateCust.
+       MOVE "Y" TO CustExists.
+       DISPLAY " "
+       DISPLAY "Enter ID to update : " WITH NO ADVANCING
+       ACCEPT EntryID
+       CALL "VALIDID" USING EntryID, IDValid
+
+       IF IDValid = "N"
+           DISPLAY "Customer ID must be 6 digits and not all zeros."
+       ELSE
+           MOVE EntryID TO CustID
+           READ CustomerFile
+               INVALID KEY MOVE "N" TO CustExists
+           END-READ
+       END-IF.
+
+       IF IDValid = "Y" AND CustExists="N"
+            DISPLAY "Customer doesn't exist"
+       END-IF.
+       IF IDValid = "Y" AND CustExists = "Y"
+           PERFORM WriteHistory
+           MOVE CustFName TO SaveCustFName
+           MOVE CustLName TO SaveCustLName
+           DISPLAY "Enter the new firstname : " WITH NO ADVANCING
+           MOVE SPACES TO EntryBuffer
+           ACCEPT EntryBuffer
+           IF EntryBuffer(16:35) NOT = SPACES
+               DISPLAY "First name entry is longer than 15 characters - it will be cut off."
+           END-IF
+           MOVE EntryBuffer TO CustFName
+           DISPLAY "Enter the new lastname : " WITH NO ADVANCING
+           MOVE SPACES TO EntryBuffer
+           ACCEPT EntryBuffer
+           IF EntryBuffer(16:35) NOT = SPACES
+               DISPLAY "Last name entry is longer than 15 characters - it will be cut off."
+           END-IF
+           MOVE EntryBuffer TO CustLName
+           DISPLAY "Enter the new address : " WITH NO ADVANCING
+           MOVE SPACES TO EntryBuffer
+           ACCEPT EntryBuffer
+           IF EntryBuffer(31:20) NOT = SPACES
+               DISPLAY "Address entry is longer than 30 characters - it will be cut off."
+           END-IF
+           MOVE EntryBuffer TO CustAddress
+           DISPLAY "Enter the new phone number : " WITH NO ADVANCING
+           MOVE SPACES TO EntryBuffer
+           ACCEPT EntryBuffer
+           IF EntryBuffer(16:35) NOT = SPACES
+               DISPLAY "Phone number entry is longer than 15 characters - it will be cut off."
+           END-IF
+           MOVE EntryBuffer TO CustPhone
+           DISPLAY "Enter the new email : " WITH NO ADVANCING
+           MOVE SPACES TO EntryBuffer
+           ACCEPT EntryBuffer
+           IF EntryBuffer(31:20) NOT = SPACES
+               DISPLAY "Email entry is longer than 30 characters - it will be cut off."
+           END-IF
+           MOVE EntryBuffer TO CustEmail
+           DISPLAY "Enter the new birth date (MMDDYYYY) : " WITH NO ADVANCING
+           ACCEPT CustBirthDate
+
+           CALL "CLEANSE" USING CustFName, CustLName
+
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Customer not updated"
+               NOT INVALID KEY
+                   MOVE "UPDATE" TO AuditOp
+                   MOVE CustID TO AuditCustID
+                   MOVE SaveCustFName TO AuditOldFName
+                   MOVE SaveCustLName TO AuditOldLName
+                   MOVE CustFName TO AuditNewFName
+                   MOVE CustLName TO AuditNewLName
+                   PERFORM WriteAudit
+           END-REWRITE
+       END-IF.
